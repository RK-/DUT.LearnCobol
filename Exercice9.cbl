@@ -1,11 +1,37 @@
        program-id. pg-factoriel-carre.
+
+       file-control.
+           select f-impression assign 'factoriel-carre.lst'
+           organization line sequential
+           file status fs-impression.
+
+       data division.
+
+       file section.
+       fd f-impression.
+       1 ligne-impr pic x(80).
+
+       working-storage section.
+       1 fs-impression pic xx.
        1 n pic 99.
        1 i pic 99.
        1 f pic 999.
+       1 f-calc pic 9(8).
        1 nl pic 99 value 14.
        1 c pic 999.
+       1 cu pic 9(6).
        1 nc pic 99.
        1 suite pic x.
+       1 v-mode pic x.
+           88 mode-rapport value 'R' 'r'.
+       1 ligne-tampon pic x(80).
+       1 date-jour pic 9(8).
+       1 date-jour-edit.
+           2 dj-jour pic 99.
+           2 filler pic x value '/'.
+           2 dj-mois pic 99.
+           2 filler pic x value '/'.
+           2 dj-annee pic 9999.
 
        screen section.
        1 a-plg-titre.
@@ -15,26 +41,93 @@
            2 line 8 col 1 'Saisir le coefficient : '.
            2 line 9 col 1 'n = '.
            2 s-n pic zz to n required.
+           2 line 10 col 1 'E)cran ou R)apport imprime : '.
+           2 s-mode pic x to v-mode.
        1 a-plg-res.
            2 a-i line nl col nc pic zz from i.
            2 a-f line nl col 13 pic zzz from f.
            2 a-c line nl col nc pic zzz from c.
+           2 a-cu line nl col 21 pic zzzzzz from cu.
+       1 a-plg-depassement.
+           2 a-i2 line nl col nc pic zz from i.
+           2 line nl col 13 '   ***'.
        1 s-plg-suite line 25 col 80 pic x to suite auto secure.
 
        procedure division.
            display a-plg-titre
            display a-plg-saisie
            accept s-n
-           compute nc = 1
-           perform test after varying i from 1 by 1 until i=n
-               compute f = function Factorial(i)
-               compute c = i **2
-               display a-plg-res
-               compute nl = nl + 1
-               compute nc = nc - 4
-               if nl=25
-                then compute nc = nc + 14
-                compute nl = 14
+
+           if mode-rapport
+               accept date-jour from date yyyymmdd
+               move date-jour(7:2) to dj-jour
+               move date-jour(5:2) to dj-mois
+               move date-jour(1:4) to dj-annee
+
+               open output f-impression
+               if fs-impression <> '00'
+                   display 'PG-FACTORIEL-CARRE - ouverture'
+                       ' factoriel-carre.lst impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
                end-if
-           end-perform
+
+               move 'CALCUL FACTORIEL ET DES CARRES' to ligne-tampon
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+
+               string 'Date : ' dj-jour '/' dj-mois '/' dj-annee
+                   delimited by size into ligne-tampon
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+
+               move 'n    factoriel  carre   cube' to ligne-tampon
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+
+               perform test after varying i from 1 by 1 until i=n
+                   compute f-calc = function Factorial(i)
+                   compute c = i **2
+                   compute cu = i **3
+                   if f-calc > 999
+                       string i '    ***depassement***'
+                           delimited by size into ligne-tampon
+                   else
+                       move f-calc to f
+                       string i '    ' f '    ' c '    ' cu
+                           delimited by size into ligne-tampon
+                   end-if
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-FACTORIEL-CARRE - ecriture'
+                           ' factoriel-carre.lst impossible'
+                       display 'code retour fichier : '
+                           fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-perform
+               close f-impression
+           else
+               compute nc = 1
+               perform test after varying i from 1 by 1 until i=n
+                   compute f-calc = function Factorial(i)
+                   compute c = i **2
+                   compute cu = i **3
+                   if f-calc > 999
+                       display a-plg-depassement
+                   else
+                       move f-calc to f
+                       display a-plg-res
+                   end-if
+                   compute nl = nl + 1
+                   compute nc = nc - 4
+                   if nl=25
+                    then compute nc = nc + 14
+                    compute nl = 14
+                   end-if
+               end-perform
+           end-if
        end program pg-factoriel-carre.
