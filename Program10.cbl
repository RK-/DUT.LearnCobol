@@ -1,36 +1,150 @@
        program-id. pg-appro-sinus.
 
+       file-control.
+           select f-sinus assign 'sinus.dat'
+           organization record sequential
+           file status fs-sinus.
+
+       data division.
+
+       file section.
+       fd f-sinus.
+       1 sinus-rec pic 9v9(5).
+
+       working-storage section.
        1 x pic 9v9(5).
        1 sin pic s9v9(5).
+       1 cos pic s9v9(5).
+       1 tang pic s9v9(5).
        1 signe pic s9.
+       1 signe-cos pic s9.
        1 i pic 99.
        1 terme pic 9v9(5).
+       1 erreur pic 9v9(5).
+       1 v-mode pic x.
+           88 mode-batch value 'B' 'b'.
+       1 v-fin-sinus pic x value 'N'.
+           88 fin-sinus value 'O' false 'N'.
+       1 fs-sinus pic xx.
 
        screen section.
 
        1 a-plg-titre.
-           2 blank screen background-colour 1.
+           2 blank screen background-color 1.
            2 line 2 col 5 'Approximation de sin(x)'.
+       1 s-plg-mode.
+           2 line 4 col 3 'E)cran ou B)atch (fichier sinus.dat) : '.
+           2 s-mode pic x to v-mode.
        1 s-plg-x.
            2 line 5 col 3 'Nombre x = '.
            2 s-x pic z.z(5) to x required.
        1 a-plg-res.
            2 line 10 col 5 'sin(x) = '.
            2 pic -z.z(5) from sin.
+           2 line 11 col 5 'cos(x) = '.
+           2 pic -z.z(5) from cos.
+           2 line 12 col 5 'tan(x) = '.
+           2 pic -z.z(5) from tang.
+           2 line 13 col 5 'erreur sur sin(x) = '.
+           2 pic -z.z(5) from erreur.
 
        procedure division.
            display a-plg-titre
-           display s-plg-x
-           accept s-x
-
-           compute sin = 0
-           compute signe = -1
-
-           perform test after varying i from 1 by 2
-           until terme < .00001
-               compute terme = (x**i) / (function factorial(i))
-               compute signe = signe * (-1)
-               compute sin = sin + signe * terme
-           end-perform
-           display a-plg-res
+           display s-plg-mode
+           accept s-mode
+
+           if mode-batch
+               open input f-sinus
+               if fs-sinus <> '00'
+                   display 'PG-APPRO-SINUS - ouverture sinus.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-sinus
+                   move 1 to return-code
+                   stop run
+               end-if
+               read f-sinus at end set fin-sinus to true
+               end-read
+               if fs-sinus <> '00' and fs-sinus <> '10'
+                   display 'PG-APPRO-SINUS - lecture sinus.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-sinus
+                   move 1 to return-code
+                   stop run
+               end-if
+               perform until fin-sinus
+                   move sinus-rec to x
+
+                   compute sin = 0
+                   compute signe = -1
+                   perform test after varying i from 1 by 2
+                   until terme < .00001
+                       compute terme = (x**i) / (function factorial(i))
+                       compute signe = signe * (-1)
+                       compute sin = sin + signe * terme
+                   end-perform
+                   move terme to erreur
+
+                   compute cos = 0
+                   compute signe-cos = -1
+                   perform test after varying i from 0 by 2
+                   until terme < .00001
+                       compute terme = (x**i) / (function factorial(i))
+                       compute signe-cos = signe-cos * (-1)
+                       compute cos = cos + signe-cos * terme
+                   end-perform
+
+                   if cos = 0
+                       move 0 to tang
+                   else
+                       compute tang = sin / cos
+                   end-if
+
+                   display 'x = ' x '  sin = ' sin
+                       '  cos = ' cos '  tan = ' tang
+                       '  erreur = ' erreur
+
+                   read f-sinus at end set fin-sinus to true
+                   end-read
+                   if fs-sinus <> '00' and fs-sinus <> '10'
+                       display 'PG-APPRO-SINUS - lecture sinus.dat'
+                           ' impossible'
+                       display 'code retour fichier : ' fs-sinus
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-perform
+               close f-sinus
+           else
+               display s-plg-x
+               accept s-x
+
+               compute sin = 0
+               compute signe = -1
+
+               perform test after varying i from 1 by 2
+               until terme < .00001
+                   compute terme = (x**i) / (function factorial(i))
+                   compute signe = signe * (-1)
+                   compute sin = sin + signe * terme
+               end-perform
+               move terme to erreur
+
+               compute cos = 0
+               compute signe-cos = -1
+
+               perform test after varying i from 0 by 2
+               until terme < .00001
+                   compute terme = (x**i) / (function factorial(i))
+                   compute signe-cos = signe-cos * (-1)
+                   compute cos = cos + signe-cos * terme
+               end-perform
+
+               if cos = 0
+                   move 0 to tang
+               else
+                   compute tang = sin / cos
+               end-if
+
+               display a-plg-res
+           end-if
        end program pg-appro-sinus.
