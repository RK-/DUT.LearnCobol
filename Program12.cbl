@@ -1,9 +1,19 @@
        program-id. occurence.
+
+       data division.
+
+       working-storage section.
        1 texte pic x(50).
        1 motif pic x(10).
        1 taillemotif pic 99.
-       1 posi pic 99 value 0.
        1 i pic 99.
+       1 borne pic 99.
+       1 tbl-pos pic 99 occurs 20 times.
+       1 nb-occ pic 99 value 0.
+       1 v-casse pic x.
+           88 ignore-casse value 'I' 'i'.
+       1 texte-cmp pic x(50).
+       1 motif-cmp pic x(10).
 
        screen section.
        1 a-plg-titre.
@@ -15,9 +25,9 @@
        1 s-plg-motif.
            2 line 7 col 3 'Entrer le motif : '.
            2 s-motif pic x(20) to motif required.
-       1 a-plg-indice.
-           2 line 15 col 2 'Place de la premiere occurence : '.
-           2 line 15 col 35 pic zz from posi.
+       1 s-plg-casse.
+           2 line 9 col 3 'S)ensible ou I)nsensible a la casse : '.
+           2 s-casse pic x to v-casse.
        1 a-nondispo.
            2 line 15 col 2 'N est pas dans le texte'.
 
@@ -27,18 +37,38 @@
            accept s-texte
            display s-plg-motif
            accept s-motif
+           display s-plg-casse
+           accept s-casse
            compute taillemotif = 0
            inspect motif tallying taillemotif for characters
            before space
-           perform test after varying i from 1 by 1 until i >
-           length of texte or posi <> 0
-               if texte(i:taillemotif) = motif(1:taillemotif)
-                   then compute posi = i
-                        compute posi = posi - 1
+
+           if ignore-casse
+               move function upper-case(texte) to texte-cmp
+               move function upper-case(motif) to motif-cmp
+           else
+               move texte to texte-cmp
+               move motif to motif-cmp
+           end-if
+
+           compute borne = length of texte - taillemotif + 1
+
+           perform test after varying i from 1 by 1 until i > borne
+               if texte-cmp(i:taillemotif) = motif-cmp(1:taillemotif)
+                   compute nb-occ = nb-occ + 1
+                   if nb-occ <= 20
+                       compute tbl-pos(nb-occ) = i - 1
+                   end-if
                end-if
            end-perform
-           if posi = 0
-               then display a-nondispo
-           else display a-plg-indice
+
+           if nb-occ = 0
+               display a-nondispo
+           else
+               display 'Occurences trouvees : ' nb-occ
+               perform test after varying i from 1 by 1
+               until i > nb-occ or i > 20
+                   display 'Position ' i ' : ' tbl-pos(i)
+               end-perform
            end-if
        end program occurence.
