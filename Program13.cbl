@@ -1,8 +1,13 @@
        program-id. pg-exo13.
 
+       data division.
+
+       working-storage section.
        1 chaine1 pic x(50).
-       1 chaine2 pic x(50).
-       1 chaine3 pic x(50).
+       1 mots pic x(20) occurs 20 times.
+       1 lg-mot pic 99 occurs 20 times.
+       1 nb-mots pic 99 value 0.
+       1 mot-inverse pic x(20).
        1 j pic 9(9).
        1 i pic 9(9).
        1 nb2 pic 9(9).
@@ -12,43 +17,56 @@
            2 blank screen.
            2 line 6 col 10 'Inverse un mot saisie au clavier'.
        1 s-plg-chaine1.
-           2 line 9 col 1 'Entrer le mot :'.
+           2 line 9 col 1 'Entrer le mot ou la phrase :'.
            2 s-chaine1 pic x(50) to chaine1 required.
-       1 a-plg-chaine2.
-           2 line 13 col 1 'Le du mot est :'.
-           2 a-chaine2 line 13 col 30 pic x(50) from chaine2.
-       1 a-plg-chaine3.
-           2 line 15 col 1 'Son inverse :'.
-           2 a-chaine3 line 15 col 30 pic x(50) from chaine3.
+       1 a-plg-mot.
+           2 line 13 col 1 'Mot :'.
+           2 a-mot line 13 col 30 pic x(20) from mots(i).
+           2 line 14 col 1 'Inverse :'.
+           2 a-inverse line 14 col 30 pic x(20) from mot-inverse.
        1 a-plg-palin.
-           2 line 18 col 15 'Cette phrase est un palindrome.'.
+           2 line 15 col 15 '-> palindrome.'.
        1 a-plg-nonpalin.
-           2 line 18 col 15 'Cette phrase n est pas un palindrome.'.
+           2 line 15 col 15 '-> n est pas un palindrome.'.
 
 
        procedure division.
-       display a-plg-titre
+           display a-plg-titre
            display s-plg-chaine1
            accept s-chaine1
            compute nb2 = length of chaine1
-           compute i = 1
-           compute j = 1
+           compute j = 0
+
            perform test after varying i from 1 by 1 until i>nb2
-               if (chaine1(i:1) <> " ") then
-                   move chaine1(i:1) to chaine2(j:1)
+               if chaine1(i:1) <> ' '
                    compute j = j + 1
+                   if nb-mots + 1 <= 20
+                       move chaine1(i:1) to mots(nb-mots + 1)(j:1)
+                   end-if
+               else
+                   if j > 0
+                       compute nb-mots = nb-mots + 1
+                       move j to lg-mot(nb-mots)
+                       compute j = 0
+                   end-if
                end-if
            end-perform
-           compute j = j - 1
-           display a-plg-chaine2
-           move function reverse(chaine2(1:j)) to chaine3
-           display a-plg-chaine3
-           if(chaine3(1:j) = chaine2(1:j)) then
-               display a-plg-palin
-           else
-               display a-plg-nonpalin
+           if j > 0
+               compute nb-mots = nb-mots + 1
+               move j to lg-mot(nb-mots)
            end-if
 
+           perform test after varying i from 1 by 1 until i>nb-mots
+               move function reverse(mots(i)(1:lg-mot(i)))
+                   to mot-inverse
+               display a-plg-mot
+               if mot-inverse(1:lg-mot(i)) = mots(i)(1:lg-mot(i))
+                   display a-plg-palin
+               else
+                   display a-plg-nonpalin
+               end-if
+           end-perform
+
        end program pg-exo13.
 
 
