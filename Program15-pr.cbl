@@ -1,6 +1,7 @@
        program-id. pg-principal.
        repository.
-       function nbchifsuite.
+       function nbchifsuite
+       function valide-luhn.
 
        data division.
        working-storage section.
@@ -9,6 +10,7 @@
        1 n pic 99.
        1 somme pic 9(5).
        1 produit pic 9(10).
+       1 luhn-valide pic x.
 
        screen section.
        1 a-plg-titre.
@@ -32,6 +34,9 @@
        1 a-plg-chainemod.
            2 line 13 col 5 'Suite modifie: '.
            2 pic x(30) from chainemod.
+       1 a-plg-luhn.
+           2 line 15 col 5 'Cle de Luhn valide (O/N): '.
+           2 pic x from luhn-valide.
 
 
        procedure division.
@@ -43,5 +48,7 @@
            call 'Program15-1' using chaine somme produit end-call
            display a-plg-somme
            display a-plg-produit
+           move function valide-luhn(chaine) to luhn-valide
+           display a-plg-luhn
 
        end program pg-principal.
