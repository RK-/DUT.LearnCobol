@@ -1,11 +1,20 @@
        $set repository "update on"
        function-id. nbchifsuite.
+
+       working-storage section.
+       1 i pic 99.
+
        linkage section.
        1 chaine pic x(50).
        1 nb pic 99.
 
-       procedure division using chaine giving nb.
-            compute nb = 0
-            inspect chaine tallying nb for characters
-            before space
+       procedure division using chaine returning nb.
+            move 0 to nb
+            perform test after varying i from 1 by 1
+            until i > length of chaine
+                if chaine(i:1) is numeric
+                    compute nb = nb + 1
+                end-if
+            end-perform
+            goback.
        end function nbchifsuite.
