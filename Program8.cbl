@@ -1,7 +1,12 @@
        program-id. pg-factoriel.
+
+       data division.
+
+       working-storage section.
        1 n pic 99.
        1 i pic 99.
        1 f pic 999.
+       1 f-calc pic 9(8).
        1 nl pic 99 value 14.
        1 suite pic x.
 
@@ -18,6 +23,10 @@
            2 a-n line nl col 18 pic zz from n.
            2 line nl col 22 'est : '.
            2 a-f line nl col 32 pic zzz from f.
+       1 a-plg-depassement.
+           2 line nl col 1 'Le factoriel de '.
+           2 a-n2 line nl col 18 pic zz from i.
+           2 line nl col 22 'depasse la capacite du champ resultat.'.
        1 s-plg-suite line 25 col 80 pic x to suite auto secure.
 
        procedure division.
@@ -25,8 +34,13 @@
            display a-plg-saisie
            accept s-n
            perform test after varying i from 1 by 1 until i=n
-               compute f = function Factorial(i)
-               display a-plg-res
+               compute f-calc = function Factorial(i)
+               if f-calc > 999
+                   display a-plg-depassement
+               else
+                   move f-calc to f
+                   display a-plg-res
+               end-if
                compute nl = nl + 1
            end-perform
        end program pg-factoriel.
