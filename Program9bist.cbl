@@ -1,10 +1,33 @@
        program-id. pg-exo9.
 
+       file-control.
+           select f-impression assign 'exo9.lst'
+           organization line sequential
+           file status fs-impression.
+
+       data division.
+
+       file section.
+       fd f-impression.
+       1 ligne-impr pic x(80).
+
+       working-storage section.
+       1 fs-impression pic xx.
        1 n pic 9(3).
        1 nl pic 9(3).
        1 i pic 9(3).
        1 res pic 9(5).
        1 nc pic 9(5).
+       1 v-mode pic x.
+           88 mode-rapport value 'R' 'r'.
+       1 ligne-tampon pic x(80).
+       1 date-jour pic 9(8).
+       1 date-jour-edit.
+           2 dj-jour pic 99.
+           2 filler pic x value '/'.
+           2 dj-mois pic 99.
+           2 filler pic x value '/'.
+           2 dj-annee pic 9999.
 
        screen section.
        1 a-plg-titre.
@@ -13,7 +36,9 @@
        1 s-plg-n.
            2 line 8 col 1 'N = '.
            2 s-n pic z(3) to n.
-           2 line  10 col 1 'entier et son carre :'.
+           2 line 10 col 1 'E)cran ou R)apport imprime : '.
+           2 s-mode pic x to v-mode.
+           2 line 12 col 1 'entier et son carre :'.
        1 a-plg-res.
            2 a-res line nl col nc pic z(9) from res.
        1 a-plg-i.
@@ -23,8 +48,54 @@
            display a-plg-titre
            display s-plg-n
            accept s-n
-           compute nl = 12
-           compute nc = 1
+
+           if mode-rapport
+               accept date-jour from date yyyymmdd
+               move date-jour(7:2) to dj-jour
+               move date-jour(5:2) to dj-mois
+               move date-jour(1:4) to dj-annee
+
+               open output f-impression
+               if fs-impression <> '00'
+                   display 'PG-EXO9 - ouverture exo9.lst impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+
+               move 'N PREMIERS ENTIERS ET LEURS CARRES'
+                   to ligne-tampon
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+
+               string 'Date : ' dj-jour '/' dj-mois '/' dj-annee
+                   delimited by size into ligne-tampon
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+
+               move 'entier   carre' to ligne-tampon
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+
+               perform test before varying i from 1 by 1 until i>n
+                   compute res = i * i
+                   string i '     ' res
+                       delimited by size into ligne-tampon
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-EXO9 - ecriture exo9.lst'
+                           ' impossible'
+                       display 'code retour fichier : '
+                           fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-perform
+               close f-impression
+           else
+               compute nl = 12
+               compute nc = 1
                perform test before varying i from 1 by 1 until i>n
                    compute res = i * i
                    display a-plg-i
@@ -37,6 +108,7 @@
                        compute nl = 12
                    end-if
                end-perform
+           end-if
 
        end program pg-exo9.
 
