@@ -0,0 +1,101 @@
+       program-id. pg-appart-proprio.
+
+       file-control.
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access dynamic
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+       data division.
+
+       file section.
+       fd f-appart.
+           copy appartement.
+
+       working-storage section.
+       1 fs-appart pic xx.
+       1 numprop-recherche pic 9999.
+       1 nl pic 99 value 10.
+       1 v-trouve pic x value 'N'.
+           88 appart-trouve value 'O' false 'N'.
+       1 v-fin-appart pic x value 'N'.
+           88 fin-appart value 'O' false 'N'.
+
+       screen section.
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 2 col 15 'Appartements d''un proprietaire'.
+       1 s-plg-numprop.
+           2 line 5 col 3 'Numero du proprietaire : '.
+           2 s-numprop pic 9999 to numprop-recherche required.
+       1 a-plg-entete.
+           2 line 8 col 1
+               'Appart  Pieces Etage TarifHT TarifBS Dev Vue'.
+       1 a-plg-ligne.
+           2 a-numappart line nl col 1 pic 9999 from Anumappart.
+           2 a-nbpiece line nl col 9 pic 99 from Anbpiece.
+           2 a-etage line nl col 17 pic 99 from AEtage.
+           2 a-tarifht line nl col 23 pic 9999 from AtarifHT.
+           2 a-tarifbs line nl col 31 pic 9999 from AtarifBS.
+           2 a-devise line nl col 39 pic x(3) from Adevise.
+           2 a-vue line nl col 43 pic x(20) from Avue.
+       1 a-plg-nonautre.
+           2 line 8 col 1 'Aucun appartement pour ce proprietaire.'.
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-numprop
+           accept s-numprop
+           move numprop-recherche to Anumprop
+           open input f-appart
+           if fs-appart <> '00'
+               display 'PG-APPART-PROPRIO - ouverture appart.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           start f-appart key is >= Anumprop
+               invalid key set fin-appart to true
+           end-start
+           if not fin-appart
+               read f-appart next record at end set fin-appart to true
+               end-read
+               if fs-appart <> '00' and fs-appart <> '10'
+                   display 'PG-APPART-PROPRIO - lecture appart.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if
+
+           if not fin-appart and Anumprop = numprop-recherche
+               display a-plg-entete
+           end-if
+
+           perform until fin-appart or Anumprop <> numprop-recherche
+               set appart-trouve to true
+               display a-plg-ligne
+               compute nl = nl + 1
+               read f-appart next record at end set fin-appart to true
+               end-read
+               if fs-appart <> '00' and fs-appart <> '10'
+                   display 'PG-APPART-PROPRIO - lecture appart.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+
+           if not appart-trouve
+               display a-plg-nonautre
+           end-if
+
+           close f-appart
+
+       end program pg-appart-proprio.
