@@ -0,0 +1,11 @@
+       1 appartement.
+           2 Anumprop pic 9999.
+           2 Anumappart pic 9999.
+           2 Anbpiece pic 99.
+           2 AEtage pic 99.
+           2 ANbPersMax pic 99.
+           2 AtarifHT pic 9999.
+           2 AtarifBS pic 9999.
+           2 Avue pic x(20).
+           2 AVille pic x(20).
+           2 Adevise pic x(3).
