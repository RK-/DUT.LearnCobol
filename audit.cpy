@@ -0,0 +1,5 @@
+       1 audit-rec.
+           2 au-date pic 9(8).
+           2 au-heure pic 9(8).
+           2 au-programme pic x(15).
+           2 au-detail pic x(132).
