@@ -0,0 +1,17 @@
+       1 denom-valeurs.
+           2 filler pic 9(5)v99 value 500.
+           2 filler pic 9(5)v99 value 200.
+           2 filler pic 9(5)v99 value 100.
+           2 filler pic 9(5)v99 value 50.
+           2 filler pic 9(5)v99 value 20.
+           2 filler pic 9(5)v99 value 10.
+           2 filler pic 9(5)v99 value 5.
+           2 filler pic 9(5)v99 value 2.
+           2 filler pic 9(5)v99 value 1.
+           2 filler pic 9(5)v99 value 0.50.
+           2 filler pic 9(5)v99 value 0.20.
+           2 filler pic 9(5)v99 value 0.10.
+           2 filler pic 9(5)v99 value 0.05.
+           2 filler pic 9(5)v99 value 0.02.
+           2 filler pic 9(5)v99 value 0.01.
+       1 denom redefines denom-valeurs pic 9(5)v99 occurs 15 times.
