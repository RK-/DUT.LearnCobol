@@ -1,39 +1,113 @@
        program-id. somme-moyenne.
 
-       1 nb1 pic 9(10).
-       1 nb2 pic 9(10).
-       1 somme pic 9(10).
+       file-control.
+           select f-audit assign 'audit.log'
+           organization line sequential
+           file status fs-audit.
+
+       data division.
+
+       file section.
+       fd f-audit.
+           copy audit.
+
+       working-storage section.
+       1 fs-audit pic xx.
+       1 nb-valeurs pic 99.
+       1 tbl-nb pic 9(10) occurs 20 times.
+       1 nb-cur pic 9(10).
+       1 i pic 99.
+       1 somme pic 9(12).
        1 moyenne pic 9(10)v999.
+       1 ecart pic s9(11)v999.
+       1 somme-carres-ecarts pic 9(14)v999.
+       1 variance pic 9(10)v999.
+       1 ecart-type pic 9(10)v999.
+       1 minimum pic 9(10).
+       1 maximum pic 9(10).
        1 suite pic x.
 
        screen section.
        1 a-plg-titre.
            2 blank screen.
            2 line 6 col 10 'Somme et moyenne'.
-       1 s-plg-nombre1.
-           2 line 9 col 1 'Entrer le 1er nombre : '.
-           2 s-nb1 pic z(10) to nb1 required.
-       1 s-plg-nombre2.
-           2 line 11 col 1 'Entrer le 2eme nombre : '.
-           2 s-nb2 pic z(10) to nb2 required.
+       1 s-plg-nbval.
+           2 line 8 col 1 'Combien de nombres (1 a 20) : '.
+           2 s-nb-valeurs pic z9 to nb-valeurs required.
+       1 s-plg-nombre.
+           2 line 10 col 1 'Entrer un nombre : '.
+           2 s-nb-cur pic z(10) to nb-cur required.
        1 a-plg-masc-res.
            2 line 14 col 8 'La somme est : '.
            2 line 16 col 8 'La moyenne est : '.
+           2 line 18 col 8 'La variance est : '.
+           2 line 20 col 8 'L''ecart-type est : '.
+           2 line 22 col 8 'Le minimum est : '.
+           2 line 23 col 8 'Le maximum est : '.
        1 a-plg-val-res.
-           2 a-somme line 14 col 23 pic z(10) from somme.
+           2 a-somme line 14 col 23 pic z(12) from somme.
            2 a-moyenne line 16 col 24 pic z(10).zzz from moyenne.
+           2 a-variance line 18 col 26 pic z(10).zzz from variance.
+           2 a-ecart-type line 20 col 27 pic z(10).zzz
+               from ecart-type.
+           2 a-minimum line 22 col 24 pic z(10) from minimum.
+           2 a-maximum line 23 col 24 pic z(10) from maximum.
        1 s-plg-suite line 24 col 80 pic x to suite auto secure.
 
        procedure division.
-       display a-plg-titre
-           display s-plg-nombre1
-           accept s-nb1
-           display s-plg-nombre2
-           accept s-nb2
-           compute somme = nb1 + nb2
-           compute moyenne = somme / 2
+           display a-plg-titre
+           display s-plg-nbval
+           accept s-nb-valeurs
+
+           compute somme = 0
+           perform test after varying i from 1 by 1
+           until i > nb-valeurs
+               display s-plg-nombre
+               accept s-nb-cur
+               move nb-cur to tbl-nb(i)
+               compute somme = somme + tbl-nb(i)
+               if i = 1
+                   move tbl-nb(i) to minimum
+                   move tbl-nb(i) to maximum
+               else
+                   if tbl-nb(i) < minimum
+                       move tbl-nb(i) to minimum
+                   end-if
+                   if tbl-nb(i) > maximum
+                       move tbl-nb(i) to maximum
+                   end-if
+               end-if
+           end-perform
+
+           compute moyenne = somme / nb-valeurs
+
+           compute somme-carres-ecarts = 0
+           perform test after varying i from 1 by 1
+           until i > nb-valeurs
+               compute ecart = tbl-nb(i) - moyenne
+               compute somme-carres-ecarts =
+                   somme-carres-ecarts + ecart ** 2
+           end-perform
+           compute variance = somme-carres-ecarts / nb-valeurs
+           compute ecart-type = function SQRT(variance)
+
            display a-plg-masc-res
            accept s-plg-suite
            display a-plg-val-res
+
+           accept au-date from date yyyymmdd
+           accept au-heure from time
+           move 'SOMME-MOYENNE' to au-programme
+           string 'n=' nb-valeurs delimited by size
+               ' somme=' somme delimited by size
+               ' moyenne=' moyenne delimited by size
+               ' variance=' variance delimited by size
+               ' ecart-type=' ecart-type delimited by size
+               ' minimum=' minimum delimited by size
+               ' maximum=' maximum delimited by size
+               into au-detail
+           open extend f-audit
+           write audit-rec
+           close f-audit
        end program somme-moyenne.
 
