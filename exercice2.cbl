@@ -1,32 +1,85 @@
        program-id. cercle.
 
+       file-control.
+           select f-audit assign 'audit.log'
+           organization line sequential
+           file status fs-audit.
+
+       data division.
+
+       file section.
+       fd f-audit.
+           copy audit.
+
+       working-storage section.
+       1 fs-audit pic xx.
        1 rayon pic 9(5)v99.
+       1 hauteur pic 9(5)v99.
        1 perimetre pic 9(5)v99.
        1 surface pic 9(5)v99.
+       1 vol-sphere pic 9(7)v99.
+       1 surf-sphere pic 9(7)v99.
+       1 vol-cylindre pic 9(7)v99.
+       1 surf-cylindre pic 9(7)v99.
        1 suite pic x.
 
        screen section.
        1 a-plg-titre.
            2 blank screen.
-           2 line 6 col 10 'Cercle'.
+           2 line 6 col 10 'Cercle, sphere et cylindre'.
        1 s-plg-rayon.
-           2 line 9 col 1 'Rayon du cercle : '.
+           2 line 9 col 1 'Rayon : '.
            2 s-rayon pic z(5).zz to rayon required.
+       1 s-plg-hauteur.
+           2 line 10 col 1 'Hauteur du cylindre : '.
+           2 s-hauteur pic z(5).zz to hauteur required.
        1 a-plg-masc-res.
-           2 line 12 col 8 'Périmètre : '.
-           2 line 14 col 8 'Surface : '.
+           2 line 12 col 8 'Perimetre du cercle : '.
+           2 line 13 col 8 'Surface du cercle : '.
+           2 line 15 col 8 'Volume de la sphere : '.
+           2 line 16 col 8 'Surface de la sphere : '.
+           2 line 18 col 8 'Volume du cylindre : '.
+           2 line 19 col 8 'Surface du cylindre : '.
        1 a-plg-val-res.
-           2 a-perimetre line 12 col 19 pic z(5).zz from perimetre.
-           2 a-surface line 14 col 18 pic z(5).zz from surface.
+           2 a-perimetre line 12 col 30 pic z(5).zz from perimetre.
+           2 a-surface line 13 col 28 pic z(5).zz from surface.
+           2 a-vol-sphere line 15 col 30 pic z(7).zz from vol-sphere.
+           2 a-surf-sphere line 16 col 31 pic z(7).zz
+               from surf-sphere.
+           2 a-vol-cylindre line 18 col 30 pic z(7).zz
+               from vol-cylindre.
+           2 a-surf-cylindre line 19 col 31 pic z(7).zz
+               from surf-cylindre.
        1 s-plg-suite line 24 col 80 pic x to suite auto secure.
 
        procedure division.
-       display a-plg-titre
+           display a-plg-titre
            display s-plg-rayon
            accept s-rayon
+           display s-plg-hauteur
+           accept s-hauteur
            compute perimetre = 2 * function pi * rayon
            compute surface = function pi * rayon * rayon
+           compute vol-sphere =
+               4 / 3 * function pi * rayon * rayon * rayon
+           compute surf-sphere = 4 * function pi * rayon * rayon
+           compute vol-cylindre =
+               function pi * rayon * rayon * hauteur
+           compute surf-cylindre =
+               2 * function pi * rayon * (rayon + hauteur)
            display a-plg-masc-res
            accept s-plg-suite
            display a-plg-val-res
+
+           accept au-date from date yyyymmdd
+           accept au-heure from time
+           move 'CERCLE' to au-programme
+           string 'rayon=' rayon delimited by size
+               ' hauteur=' hauteur delimited by size
+               ' vol-sphere=' vol-sphere delimited by size
+               ' vol-cylindre=' vol-cylindre delimited by size
+               into au-detail
+           open extend f-audit
+           write audit-rec
+           close f-audit
        end program cercle.
