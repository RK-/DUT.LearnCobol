@@ -1,14 +1,48 @@
        program-id. hypotenuse.
 
+       file-control.
+           select f-audit assign 'audit.log'
+           organization line sequential
+           file status fs-audit.
+
+           select f-triangles assign 'triangles.dat'
+           organization record sequential
+           file status fs-triangles.
+
+       data division.
+
+       file section.
+       fd f-audit.
+           copy audit.
+
+       fd f-triangles.
+       1 triangle-rec.
+           2 t-cote1 pic 9(5)v99.
+           2 t-cote2 pic 9(5)v99.
+
+       working-storage section.
+       1 fs-audit pic xx.
+       1 fs-triangles pic xx.
        1 cote1 pic 9(5)v99.
        1 cote2 pic 9(5)v99.
        1 hypo pic 9(5)v99.
+       1 surface pic 9(7)v99.
+       1 angle1 pic 9(3)v99.
+       1 angle2 pic 9(3)v99.
        1 suite pic x.
+       1 v-mode pic x.
+           88 mode-batch value 'B' 'b'.
+       1 v-fin-triangles pic x value 'N'.
+           88 fin-triangles value 'O' false 'N'.
 
        screen section.
        1 a-plg-titre.
            2 blank screen.
            2 line 6 col 10 'Hypotenuse d''un triangle rectange'.
+       1 s-plg-mode.
+           2 line 8 col 1
+               'E)cran ou B)atch (fichier triangles.dat) : '.
+           2 s-mode pic x to v-mode.
        1 s-plg-cote1.
            2 line 9 col 1 'Entrer la longueur du cote 1 : '.
            2 s-cote1 pic z(5).zz to cote1 required.
@@ -17,19 +51,103 @@
            2 s-cote2 pic z(5).zz to cote2 required.
        1 a-plg-masc-res.
            2 line 13 col 8 'L''hypotenuse est egale a : '.
+           2 line 14 col 8 'La surface est egale a : '.
+           2 line 15 col 8 'Angle oppose au cote 1 : '.
+           2 line 16 col 8 'Angle oppose au cote 2 : '.
        1 a-plg-val-res.
            2 a-hypo line 13 col 34 pic z(5).zz from hypo.
+           2 a-surface line 14 col 32 pic z(7).zz from surface.
+           2 a-angle1 line 15 col 32 pic z(3).zz from angle1.
+           2 a-angle2 line 16 col 32 pic z(3).zz from angle2.
        1 s-plg-suite line 24 col 80 pic x to suite auto secure.
 
        procedure division.
-       display a-plg-titre
-           display s-plg-cote1
-           accept s-cote1
-           display s-plg-cote2
-           accept s-cote2
-           compute hypo = function SQRT(cote1**2 + cote2**2)
-           display a-plg-masc-res
-           accept s-plg-suite
-           display a-plg-val-res
+           display a-plg-titre
+           display s-plg-mode
+           accept s-mode
+
+           if mode-batch
+               open input f-triangles
+               if fs-triangles <> '00'
+                   display 'HYPOTENUSE - ouverture triangles.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-triangles
+                   move 1 to return-code
+                   stop run
+               end-if
+
+               read f-triangles at end set fin-triangles to true
+               end-read
+               if fs-triangles <> '00' and fs-triangles <> '10'
+                   display 'HYPOTENUSE - lecture triangles.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-triangles
+                   move 1 to return-code
+                   stop run
+               end-if
+               perform until fin-triangles
+                   move t-cote1 to cote1
+                   move t-cote2 to cote2
+                   compute hypo = function SQRT(cote1**2 + cote2**2)
+                   compute surface = cote1 * cote2 / 2
+                   compute angle1 =
+                       function ATAN(cote1 / cote2) * 180 / function PI
+                   compute angle2 = 90 - angle1
+
+                   display 'cote1 = ' cote1 '  cote2 = ' cote2
+                   display '  hypotenuse = ' hypo
+                       '  surface = ' surface
+                   display '  angle1 = ' angle1
+                       '  angle2 = ' angle2
+
+                   accept au-date from date yyyymmdd
+                   accept au-heure from time
+                   move 'HYPOTENUSE' to au-programme
+                   string 'cote1=' cote1 delimited by size
+                       ' cote2=' cote2 delimited by size
+                       ' hypo=' hypo delimited by size
+                       ' surface=' surface delimited by size
+                       into au-detail
+                   open extend f-audit
+                   write audit-rec
+                   close f-audit
+
+                   read f-triangles at end set fin-triangles to true
+                   end-read
+                   if fs-triangles <> '00' and fs-triangles <> '10'
+                       display 'HYPOTENUSE - lecture triangles.dat'
+                           ' impossible'
+                       display 'code retour fichier : ' fs-triangles
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-perform
+               close f-triangles
+           else
+               display s-plg-cote1
+               accept s-cote1
+               display s-plg-cote2
+               accept s-cote2
+               compute hypo = function SQRT(cote1**2 + cote2**2)
+               compute surface = cote1 * cote2 / 2
+               compute angle1 =
+                   function ATAN(cote1 / cote2) * 180 / function PI
+               compute angle2 = 90 - angle1
+               display a-plg-masc-res
+               accept s-plg-suite
+               display a-plg-val-res
+
+               accept au-date from date yyyymmdd
+               accept au-heure from time
+               move 'HYPOTENUSE' to au-programme
+               string 'cote1=' cote1 delimited by size
+                   ' cote2=' cote2 delimited by size
+                   ' hypo=' hypo delimited by size
+                   ' surface=' surface delimited by size
+                   into au-detail
+               open extend f-audit
+               write audit-rec
+               close f-audit
+           end-if
        end program hypotenuse.
 
