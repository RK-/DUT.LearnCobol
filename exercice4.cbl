@@ -1,13 +1,24 @@
        program-id. decompose-somme-argent.
 
+       file-control.
+           select f-audit assign 'audit.log'
+           organization line sequential
+           file status fs-audit.
+
+       data division.
+
+       file section.
+       fd f-audit.
+           copy audit.
+
+       working-storage section.
+       1 fs-audit pic xx.
        1 somme pic 9(5)v99.
-       1 a pic 9(5).
-       1 b pic 9(5).
-       1 c pic 9(5).
-       1 d pic 9(5).
-       1 e pic 9(5).
-       1 f pic 9(5)v99.
-       1 suite pic x.
+       1 somme-saisie pic 9(5)v99.
+       copy denominations.
+       1 nb-denom pic 9(5) occurs 15 times.
+       1 nb-types pic 99 value 15.
+       1 k pic 99.
 
        screen section.
        1 a-plg-titre.
@@ -16,40 +27,35 @@
        1 s-plg-montant.
            2 line 9 col 1 'Saisir le montant de la somme : '.
            2 s-somme pic z(5).zz to somme required.
-       1 a-plg-masc-res.
-           2 line 12 col 8 'Resultat : '.
-           2 line 13 col 8 'Somme = '.
-           2 col 20 'x200 + '.
-           2 col 31 'x100 + '.
-           2 col 42 'x50 + '.
-           2 col 50 'x20 + '.
-           2 col 61 'x10 + '.
-       1 a-plg-val-res.
-           2 a-a line 13 col 14 pic z(4)9 from a.
-           2 a-b line 13 col 24 pic z(4)9 from b.
-           2 a-c line 13 col 36 pic z(4)9 from c.
-           2 a-d line 13 col 44 pic z(4)9 from d.
-           2 a-e line 13 col 55 pic z(4)9 from e.
-           2 a-f line 13 col 67 pic z(5).zz from f.
-       1 s-plg-suite line 24 col 80 pic x to suite auto secure.
 
        procedure division.
-       display a-plg-titre
+           display a-plg-titre
            display s-plg-montant
            accept s-somme
-           compute a = somme / 200
-           compute somme = somme - a * 200
-           compute b = somme / 100
-           compute somme = somme - b * 100
-           compute c = somme / 50
-           compute somme = somme - c * 50
-           compute d = somme / 20
-           compute somme = somme - d * 20
-           compute e = somme / 10
-           compute f = somme - e * 10
-           display a-plg-masc-res
-           accept s-plg-suite
-           display a-plg-val-res
+           move somme to somme-saisie
+
+           perform test after varying k from 1 by 1
+           until k > nb-types
+               compute nb-denom(k) = somme / denom(k)
+               compute somme = somme - nb-denom(k) * denom(k)
+           end-perform
+
+           display 'Resultat :'
+           perform test after varying k from 1 by 1
+           until k > nb-types
+               if nb-denom(k) > 0
+                   display nb-denom(k) ' x ' denom(k)
+               end-if
+           end-perform
+
+           accept au-date from date yyyymmdd
+           accept au-heure from time
+           move 'DECOMPOSE-SOMME' to au-programme
+           string 'somme=' somme-saisie delimited by size
+               into au-detail
+           open extend f-audit
+           write audit-rec
+           close f-audit
        end program decompose-somme-argent.
 
 
