@@ -1,5 +1,18 @@
        program-id. equation-2nd-deg.
 
+       file-control.
+           select f-audit assign 'audit.log'
+           organization line sequential
+           file status fs-audit.
+
+       data division.
+
+       file section.
+       fd f-audit.
+           copy audit.
+
+       working-storage section.
+       1 fs-audit pic xx.
        1 a pic s999v99.
        1 b pic s999v99.
        1 c pic s999v99.
@@ -7,7 +20,13 @@
        1 x2 pic s999v99.
        1 xd pic s999v99.
        1 delta pic s999v99.
+       1 re pic s999v99.
+       1 im pic s999v99.
        1 suite pic x.
+       1 a-edit pic -999.99.
+       1 b-edit pic -999.99.
+       1 c-edit pic -999.99.
+       1 delta-edit pic -999.99.
 
        screen section.
         1 a-plg-titre.
@@ -34,7 +53,17 @@
            2 line 16 col 5 'xd = '.
            2 a-xd line 16 col 12 pic -zzz.zz from xd.
         1 a-plg-res3.
-           2 line 15 col 1 'Pas de racine reelle!'.
+           2 line 15 col 1 'Deux racines complexes conjuguees'.
+           2 line 16 col 5 'x1 = '.
+           2 line 17 col 5 'x2 = '.
+           2 a-re1 line 16 col 12 pic -zzz.zz from re.
+           2 line 16 col 20 ' + '.
+           2 a-im1 line 16 col 24 pic zzz.zz from im.
+           2 line 16 col 32 'i'.
+           2 a-re2 line 17 col 12 pic -zzz.zz from re.
+           2 line 17 col 20 ' - '.
+           2 a-im2 line 17 col 24 pic zzz.zz from im.
+           2 line 17 col 32 'i'.
         1 s-plg-suite line 25 col 80 pic x to suite auto secure.
 
        procedure division.
@@ -47,6 +76,8 @@
            display a-plg-sol
            evaluate true
                when delta < 0
+                   compute re = -b / (2*a)
+                   compute im = function SQRT(-delta) / (2*a)
                    display a-plg-res3
                when delta = 0
                    compute xd = -b / 2*a
@@ -56,6 +87,22 @@
                    compute x2 = (-b + function SQRT(delta)) /2*a
                    display a-plg-res1
            end-evaluate
+
+           accept au-date from date yyyymmdd
+           accept au-heure from time
+           move 'EQUATION-2ND-DEG' to au-programme
+           move a to a-edit
+           move b to b-edit
+           move c to c-edit
+           move delta to delta-edit
+           string 'a=' a-edit delimited by size
+               ' b=' b-edit delimited by size
+               ' c=' c-edit delimited by size
+               ' delta=' delta-edit delimited by size
+               into au-detail
+           open extend f-audit
+           write audit-rec
+           close f-audit
        end program equation-2nd-deg.
 
 
