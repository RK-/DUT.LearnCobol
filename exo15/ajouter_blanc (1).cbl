@@ -10,8 +10,9 @@
        linkage section.
        1 chaine pic x(20).
        1 chainemod pic x(30).
+       1 taille-groupe pic 9.
 
-       procedure division using chaine, chainemod.
+       procedure division using chaine, chainemod, taille-groupe.
            move 0 to nb
            move length of chaine to lch
            move 30 to k
@@ -24,7 +25,7 @@
                    compute k = k - 1
                    move chaine(j:1) to chainemod(k:1)
                end-if
-               if nb = 3 then
+               if nb = taille-groupe then
                    compute k = k - 1
                    move ' ' to chainemod(k:1)
                    move 0 to nb
