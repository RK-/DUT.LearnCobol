@@ -0,0 +1,44 @@
+       $set repository "update on"
+       function-id. valide-luhn.
+
+       working-storage section.
+       1 i pic 99.
+       1 lch pic 99.
+       1 rang pic 99.
+       1 chiffre pic 99.
+       1 valdbl pic 99.
+       1 somme pic 9(3).
+
+       linkage section.
+       1 chaine pic x(20).
+       1 valide pic x.
+
+       procedure division using chaine returning valide.
+           move length of chaine to lch
+           move 0 to somme
+           move 0 to rang
+
+           perform test after varying i from 1 by 1 until i > lch
+               if chaine(lch - i + 1:1) is numeric
+                   compute rang = rang + 1
+                   compute chiffre =
+                       function numval(chaine(lch - i + 1:1))
+                   if function mod(rang, 2) = 0
+                       compute valdbl = chiffre * 2
+                       if valdbl > 9
+                           compute valdbl = valdbl - 9
+                       end-if
+                       compute somme = somme + valdbl
+                   else
+                       compute somme = somme + chiffre
+                   end-if
+               end-if
+           end-perform
+
+           if function mod(somme, 10) = 0
+               move 'O' to valide
+           else
+               move 'N' to valide
+           end-if
+           goback.
+       end function valide-luhn.
