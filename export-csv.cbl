@@ -0,0 +1,179 @@
+       program-id. pg-export-csv.
+
+       file-control.
+           select f-proprio assign 'proprio.dat'
+           organization indexed
+           access sequential
+           record key Pnumprop
+           file status fs-proprio.
+
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access sequential
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+           select f-proprio-csv assign 'proprio.csv'
+           organization line sequential
+           file status fs-proprio-csv.
+
+           select f-appart-csv assign 'appart.csv'
+           organization line sequential
+           file status fs-appart-csv.
+
+       data division.
+
+       file section.
+       fd f-proprio.
+           copy proprio.
+
+       fd f-appart.
+           copy appartement.
+
+       fd f-proprio-csv.
+       1 ligne-proprio-csv pic x(100).
+
+       fd f-appart-csv.
+       1 ligne-appart-csv pic x(100).
+
+       working-storage section.
+       1 fs-proprio pic xx.
+       1 fs-appart pic xx.
+       1 fs-proprio-csv pic xx.
+       1 fs-appart-csv pic xx.
+       1 v-fin pic x value 'N'.
+           88 fin-fichier value 'O' false 'N'.
+       1 tot-proprio pic 9(6) value 0.
+       1 tot-appart pic 9(6) value 0.
+
+       procedure division.
+           open input f-proprio
+           open output f-proprio-csv
+           if fs-proprio <> '00' or fs-proprio-csv <> '00'
+               display 'PG-EXPORT-CSV - erreur ouverture proprio'
+               display '  f-proprio     : ' fs-proprio
+               display '  f-proprio-csv : ' fs-proprio-csv
+               move 1 to return-code
+               stop run
+           end-if
+           move
+             'Pnumprop|PNomProp|PPrenomProp|PVilleProp|PTelProp'
+             to ligne-proprio-csv
+           write ligne-proprio-csv
+           if fs-proprio-csv <> '00'
+               display 'PG-EXPORT-CSV - ecriture proprio.csv'
+                   ' impossible'
+               display 'code retour fichier : ' fs-proprio-csv
+               move 1 to return-code
+               stop run
+           end-if
+           read f-proprio next record at end set fin-fichier to true
+           end-read
+           if fs-proprio <> '00' and fs-proprio <> '10'
+               display 'PG-EXPORT-CSV - lecture proprio.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-proprio
+               move 1 to return-code
+               stop run
+           end-if
+           perform until fin-fichier
+               string Pnumprop delimited by size
+                   '|' PNomProp delimited by size
+                   '|' PPrenomProp delimited by size
+                   '|' PVilleProp delimited by size
+                   '|' PTelProp delimited by size
+                   into ligne-proprio-csv
+               write ligne-proprio-csv
+               if fs-proprio-csv <> '00'
+                   display 'PG-EXPORT-CSV - ecriture proprio.csv'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-proprio-csv
+                   move 1 to return-code
+                   stop run
+               end-if
+               compute tot-proprio = tot-proprio + 1
+               read f-proprio next record at end set fin-fichier
+                   to true
+               end-read
+               if fs-proprio <> '00' and fs-proprio <> '10'
+                   display 'PG-EXPORT-CSV - lecture proprio.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-proprio
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+           close f-proprio
+           close f-proprio-csv
+
+           set fin-fichier to false
+           open input f-appart
+           open output f-appart-csv
+           if fs-appart <> '00' or fs-appart-csv <> '00'
+               display 'PG-EXPORT-CSV - erreur ouverture appart'
+               display '  f-appart     : ' fs-appart
+               display '  f-appart-csv : ' fs-appart-csv
+               move 1 to return-code
+               stop run
+           end-if
+           string 'Anumprop|Anumappart|Anbpiece|AEtage|ANbPersMax|'
+               delimited by size
+               'AtarifHT|AtarifBS|Avue|AVille|Adevise' delimited by size
+               into ligne-appart-csv
+           write ligne-appart-csv
+           if fs-appart-csv <> '00'
+               display 'PG-EXPORT-CSV - ecriture appart.csv'
+                   ' impossible'
+               display 'code retour fichier : ' fs-appart-csv
+               move 1 to return-code
+               stop run
+           end-if
+           read f-appart next record at end set fin-fichier to true
+           end-read
+           if fs-appart <> '00' and fs-appart <> '10'
+               display 'PG-EXPORT-CSV - lecture appart.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+           perform until fin-fichier
+               string Anumprop delimited by size
+                   '|' Anumappart delimited by size
+                   '|' Anbpiece delimited by size
+                   '|' AEtage delimited by size
+                   '|' ANbPersMax delimited by size
+                   '|' AtarifHT delimited by size
+                   '|' AtarifBS delimited by size
+                   '|' Avue delimited by size
+                   '|' AVille delimited by size
+                   '|' Adevise delimited by size
+                   into ligne-appart-csv
+               write ligne-appart-csv
+               if fs-appart-csv <> '00'
+                   display 'PG-EXPORT-CSV - ecriture appart.csv'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart-csv
+                   move 1 to return-code
+                   stop run
+               end-if
+               compute tot-appart = tot-appart + 1
+               read f-appart next record at end set fin-fichier
+                   to true
+               end-read
+               if fs-appart <> '00' and fs-appart <> '10'
+                   display 'PG-EXPORT-CSV - lecture appart.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+           close f-appart
+           close f-appart-csv
+
+           display 'PG-EXPORT-CSV - lignes proprio : ' tot-proprio
+           display 'PG-EXPORT-CSV - lignes appart  : ' tot-appart
+
+       end program pg-export-csv.
