@@ -0,0 +1,265 @@
+       program-id. pg-fusion-proprietaire.
+
+       file-control.
+           select f-sortie assign sortie-filename
+           organization record sequential
+           file status fs-sortie.
+
+           select f-entree assign entree-filename
+           organization record sequential
+           file status fs-entree.
+
+           select f-doublons assign 'fusion-doublons.dat'
+           organization record sequential
+           file status fs-doublons.
+
+       data division.
+
+       file section.
+       fd f-sortie
+           record varying from 82 to 1162 depending on NbAppartProp.
+           copy proprietaire.
+
+       fd f-entree
+           record varying from 82 to 1162 depending on NbAppartProp2.
+           copy proprietaire
+               replacing ==Proprietaire== by ==Proprietaire2==
+                   ==NomProp== by ==NomProp2==
+                   ==PrenomProp== by ==PrenomProp2==
+                   ==VilleProp== by ==VilleProp2==
+                   ==TelProp== by ==TelProp2==
+                   ==NbAppartProp== by ==NbAppartProp2==
+                   ==tab== by ==tab2==
+                   ==appart== by ==appart2==
+                   ==nbpiece== by ==nbpiece2==
+                   ==Etage== by ==Etage2==
+                   ==NbPersMax== by ==NbPersMax2==
+                   ==tarifHT== by ==tarifHT2==
+                   ==tarifBS== by ==tarifBS2==
+                   ==vue== by ==vue2==
+                   ==Ville== by ==Ville2==.
+
+       fd f-doublons.
+       1 doublon-fusion-rec.
+           2 df-tel pic x(20).
+           2 df-nom pic x(20).
+           2 df-prenom pic x(20).
+           2 df-agence pic x(30).
+
+       working-storage section.
+       1 fs-sortie pic xx.
+       1 fs-entree pic xx.
+       1 fs-doublons pic xx.
+       1 sortie-filename pic x(30) value 'proprietaire1.dat'.
+       1 entree-filename pic x(30).
+       1 arg-buffer pic x(30).
+       1 argn pic 99 value 1.
+       1 nb-agences pic 9(4) value 0.
+       1 tot-fusionnes pic 9(6) value 0.
+       1 tot-doublons pic 9(6) value 0.
+       1 tot-unites-perdues pic 9(6) value 0.
+       1 v-fin-entree pic x value 'N'.
+           88 fin-entree value 'O' false 'N'.
+       1 tbl-proprietaires.
+           2 buf-proprio occurs 9999 times.
+               3 buf-tel pic x(20).
+               3 buf-nom pic x(20).
+               3 buf-prenom pic x(20).
+               3 buf-ville pic x(20).
+               3 buf-nbappart pic 99.
+               3 buf-appart occurs 20 times.
+                   4 buf-nbpiece pic 99.
+                   4 buf-etage pic 99.
+                   4 buf-nbpersmax pic 99.
+                   4 buf-tarifht pic 9999.
+                   4 buf-tarifbs pic 9999.
+                   4 buf-vue pic x(20).
+                   4 buf-villeap pic x(20).
+       1 nb-proprios-buf pic 9(4) value 0.
+       1 bx pic 9(4).
+       1 bx-trouve pic 9(4).
+       1 ax pic 99.
+       1 v-proprio-trouve pic x value 'N'.
+           88 proprio-trouve value 'O' false 'N'.
+
+       procedure division.
+           display 1 upon argument-number
+           accept arg-buffer from argument-value
+           if arg-buffer <> spaces
+               move arg-buffer to sortie-filename
+           end-if
+
+           open output f-doublons
+           if fs-doublons <> '00'
+               display 'PG-FUSION-PROPRIETAIRE - ouverture'
+                   ' fusion-doublons.dat impossible'
+               display 'code retour fichier : ' fs-doublons
+               move 1 to return-code
+               stop run
+           end-if
+
+           move 2 to argn
+           display argn upon argument-number
+           accept entree-filename from argument-value
+           perform test after until entree-filename = spaces
+               compute nb-agences = nb-agences + 1
+               open input f-entree
+               if fs-entree <> '00'
+                   display 'PG-FUSION-PROPRIETAIRE - agence '
+                       entree-filename ' illisible, ignoree'
+               else
+                   set fin-entree to false
+                   read f-entree end set fin-entree to true
+                   end-read
+                   perform test after until fin-entree
+                       set proprio-trouve to false
+                       perform varying bx from 1 by 1
+                           until bx > nb-proprios-buf
+                               or proprio-trouve
+                           if buf-tel(bx) = TelProp2
+                               set proprio-trouve to true
+                           end-if
+                       end-perform
+
+                       if proprio-trouve
+                           compute bx-trouve = bx - 1
+                           move TelProp2 to df-tel
+                           move NomProp2 to df-nom
+                           move PrenomProp2 to df-prenom
+                           move entree-filename to df-agence
+                           write doublon-fusion-rec
+                           if fs-doublons <> '00'
+                               display 'PG-FUSION-PROPRIETAIRE -'
+                                   ' ecriture fusion-doublons.dat'
+                                   ' impossible'
+                               display 'code retour fichier : '
+                                   fs-doublons
+                               move 1 to return-code
+                               stop run
+                           end-if
+                           compute tot-doublons = tot-doublons + 1
+
+                           perform varying ax from 1 by 1
+                               until ax > NbAppartProp2
+                               if buf-nbappart(bx-trouve) < 20
+                                   compute buf-nbappart(bx-trouve) =
+                                       buf-nbappart(bx-trouve) + 1
+                                   move nbpiece2(ax) to
+                                       buf-nbpiece(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                                   move Etage2(ax) to
+                                       buf-etage(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                                   move NbPersMax2(ax) to
+                                       buf-nbpersmax(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                                   move tarifHT2(ax) to
+                                       buf-tarifht(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                                   move tarifBS2(ax) to
+                                       buf-tarifbs(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                                   move vue2(ax) to
+                                       buf-vue(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                                   move Ville2(ax) to
+                                       buf-villeap(bx-trouve,
+                                           buf-nbappart(bx-trouve))
+                               else
+                                   compute tot-unites-perdues =
+                                       tot-unites-perdues + 1
+                               end-if
+                           end-perform
+                       else
+                           if nb-proprios-buf < 9999
+                               compute nb-proprios-buf =
+                                   nb-proprios-buf + 1
+                               move TelProp2 to
+                                   buf-tel(nb-proprios-buf)
+                               move NomProp2 to
+                                   buf-nom(nb-proprios-buf)
+                               move PrenomProp2 to
+                                   buf-prenom(nb-proprios-buf)
+                               move VilleProp2 to
+                                   buf-ville(nb-proprios-buf)
+                               move NbAppartProp2 to
+                                   buf-nbappart(nb-proprios-buf)
+                               perform varying ax from 1 by 1
+                                   until ax > NbAppartProp2
+                                   move nbpiece2(ax) to
+                                       buf-nbpiece(nb-proprios-buf, ax)
+                                   move Etage2(ax) to
+                                       buf-etage(nb-proprios-buf, ax)
+                                   move NbPersMax2(ax) to
+                                       buf-nbpersmax(nb-proprios-buf,
+                                           ax)
+                                   move tarifHT2(ax) to
+                                       buf-tarifht(nb-proprios-buf, ax)
+                                   move tarifBS2(ax) to
+                                       buf-tarifbs(nb-proprios-buf, ax)
+                                   move vue2(ax) to
+                                       buf-vue(nb-proprios-buf, ax)
+                                   move Ville2(ax) to
+                                       buf-villeap(nb-proprios-buf, ax)
+                               end-perform
+                               compute tot-fusionnes = tot-fusionnes + 1
+                           end-if
+                       end-if
+                       read f-entree end set fin-entree to true
+                       end-read
+                   end-perform
+                   close f-entree
+               end-if
+
+               compute argn = argn + 1
+               display argn upon argument-number
+               accept entree-filename from argument-value
+           end-perform
+
+           close f-doublons
+
+           open output f-sortie
+           if fs-sortie <> '00'
+               display 'PG-FUSION-PROPRIETAIRE - ouverture'
+                   ' fichier de sortie impossible'
+               display 'code retour fichier : ' fs-sortie
+               move 1 to return-code
+               stop run
+           end-if
+
+           perform varying bx from 1 by 1 until bx > nb-proprios-buf
+               move buf-nom(bx) to NomProp
+               move buf-prenom(bx) to PrenomProp
+               move buf-ville(bx) to VilleProp
+               move buf-tel(bx) to TelProp
+               move buf-nbappart(bx) to NbAppartProp
+               perform varying ax from 1 by 1
+                   until ax > buf-nbappart(bx)
+                   move buf-nbpiece(bx, ax) to nbpiece(ax)
+                   move buf-etage(bx, ax) to Etage(ax)
+                   move buf-nbpersmax(bx, ax) to NbPersMax(ax)
+                   move buf-tarifht(bx, ax) to tarifHT(ax)
+                   move buf-tarifbs(bx, ax) to tarifBS(ax)
+                   move buf-vue(bx, ax) to vue(ax)
+                   move buf-villeap(bx, ax) to Ville(ax)
+               end-perform
+               write Proprietaire
+               if fs-sortie <> '00'
+                   display 'PG-FUSION-PROPRIETAIRE - ecriture'
+                       ' fichier de sortie impossible'
+                   display 'code retour fichier : ' fs-sortie
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+
+           close f-sortie
+
+           display 'PG-FUSION-PROPRIETAIRE - TOTAUX DE CONTROLE'
+           display 'fichier de sortie      : ' sortie-filename
+           display 'agences traitees       : ' nb-agences
+           display 'proprietaires fusionnes: ' tot-fusionnes
+           display 'doublons fusionnes     : ' tot-doublons
+           display 'unites non fusionnees  : ' tot-unites-perdues.
+
+       end program pg-fusion-proprietaire.
