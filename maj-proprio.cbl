@@ -0,0 +1,214 @@
+       program-id. pg-maj-proprio.
+
+       environment division.
+       configuration section.
+       repository.
+           function masque-telephone.
+
+       input-output section.
+       file-control.
+           select f-proprio assign 'proprio.dat'
+           organization indexed
+           access dynamic
+           record key Pnumprop
+           alternate key PCleDup with duplicates
+           file status fs-proprio.
+
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access dynamic
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+       data division.
+
+       file section.
+       fd f-proprio.
+           copy proprio.
+
+       fd f-appart.
+           copy appartement.
+
+       working-storage section.
+       1 fs-proprio pic xx.
+       1 fs-appart pic xx.
+       1 v-mode pic x.
+           88 mode-proprio value 'P' 'p'.
+           88 mode-appart value 'A' 'a'.
+       1 v-superviseur pic x.
+           88 superviseur value 'O' 'o'.
+       1 numprop-recherche pic 9999.
+       1 numappart-recherche pic 9999.
+       1 tel-masque pic x(20).
+       1 v-trouve pic x value 'N'.
+           88 enreg-trouve value 'O' false 'N'.
+
+       screen section.
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 2 col 10 'Maintenance proprietaire / appartement'.
+       1 s-plg-mode.
+           2 line 4 col 3 'P)roprietaire ou A)ppartement : '.
+           2 s-mode pic x to v-mode required.
+       1 s-plg-superviseur.
+           2 line 5 col 3 'Acces superviseur (O/N) : '.
+           2 s-superviseur pic x to v-superviseur required.
+
+       1 s-plg-numprop.
+           2 line 7 col 3 'Numero du proprietaire : '.
+           2 s-numprop pic 9999 to numprop-recherche required.
+       1 a-plg-proprio-actuel.
+           2 line 10 col 1 'Valeurs actuelles :'.
+           2 line 11 col 3 'Nom       : '.
+           2 line 12 col 3 'Prenom    : '.
+           2 line 13 col 3 'Ville     : '.
+           2 line 14 col 3 'Telephone : '.
+           2 a-nom line 11 col 15 pic x(20) from PNomProp.
+           2 a-prenom line 12 col 15 pic x(20) from PPrenomProp.
+           2 a-ville line 13 col 15 pic x(20) from PVilleProp.
+           2 a-tel line 14 col 15 pic x(20) from tel-masque.
+       1 a-plg-tel-reel.
+           2 line 14 col 15 pic x(20) from PTelProp.
+       1 s-plg-proprio-maj.
+           2 line 17 col 1 'Nouvelles valeurs (espaces = inchange):'.
+           2 line 18 col 3 'Nom       : '.
+           2 line 19 col 3 'Prenom    : '.
+           2 line 20 col 3 'Ville     : '.
+           2 s-nom line 18 col 15 pic x(20) from PNomProp
+               to PNomProp.
+           2 s-prenom line 19 col 15 pic x(20) from PPrenomProp
+               to PPrenomProp.
+           2 s-ville line 20 col 15 pic x(20) from PVilleProp
+               to PVilleProp.
+       1 s-plg-proprio-tel.
+           2 line 21 col 3 'Telephone : '.
+           2 s-tel line 21 col 15 pic x(20) from PTelProp
+               to PTelProp.
+       1 a-plg-proprio-nontrouve.
+           2 line 10 col 1 'Aucun proprietaire avec ce numero.'.
+
+       1 s-plg-numappart.
+           2 line 7 col 3 'Numero d''appartement : '.
+           2 s-numappart pic 9999 to numappart-recherche required.
+       1 a-plg-appart-actuel.
+           2 line 10 col 1 'Valeurs actuelles :'.
+           2 line 11 col 3 'NbPersMax : '.
+           2 line 12 col 3 'TarifHT   : '.
+           2 line 13 col 3 'TarifBS   : '.
+           2 line 14 col 3 'Devise    : '.
+           2 line 15 col 3 'Vue       : '.
+           2 line 16 col 3 'Ville     : '.
+           2 a-nbpersmax line 11 col 15 pic 99 from ANbPersMax.
+           2 a-tarifht line 12 col 15 pic 9999 from AtarifHT.
+           2 a-tarifbs line 13 col 15 pic 9999 from AtarifBS.
+           2 a-devise line 14 col 15 pic x(3) from Adevise.
+           2 a-vue line 15 col 15 pic x(20) from Avue.
+           2 a-ville2 line 16 col 15 pic x(20) from AVille.
+       1 s-plg-appart-maj.
+           2 line 19 col 1 'Nouvelles valeurs :'.
+           2 line 20 col 3 'NbPersMax : '.
+           2 line 21 col 3 'TarifHT   : '.
+           2 line 22 col 3 'TarifBS   : '.
+           2 line 23 col 3 'Devise    : '.
+           2 line 24 col 3 'Vue       : '.
+           2 line 25 col 3 'Ville     : '.
+           2 s-nbpersmax line 20 col 15 pic 99 to ANbPersMax required.
+           2 s-tarifht line 21 col 15 pic 9999 to AtarifHT required.
+           2 s-tarifbs line 22 col 15 pic 9999 to AtarifBS required.
+           2 s-devise line 23 col 15 pic x(3) to Adevise.
+           2 s-vue line 24 col 15 pic x(20) to Avue.
+           2 s-ville3 line 25 col 15 pic x(20) to AVille.
+       1 a-plg-appart-nontrouve.
+           2 line 10 col 1 'Aucun appartement avec ce numero.'.
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-mode
+           accept s-mode
+
+           if mode-proprio
+               display s-plg-superviseur
+               accept s-superviseur
+
+               display s-plg-numprop
+               accept s-numprop
+               move numprop-recherche to Pnumprop
+
+               open i-o f-proprio
+               if fs-proprio <> '00'
+                   display 'PG-MAJ-PROPRIO - ouverture proprio.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-proprio
+                   move 1 to return-code
+                   stop run
+               end-if
+
+               read f-proprio key is Pnumprop
+                   invalid key set enreg-trouve to false
+                   not invalid key set enreg-trouve to true
+               end-read
+
+               if enreg-trouve
+                   move function masque-telephone(PTelProp)
+                       to tel-masque
+                   display a-plg-proprio-actuel
+                   if superviseur
+                       display a-plg-tel-reel
+                   end-if
+                   display s-plg-proprio-maj
+                   accept s-plg-proprio-maj
+                   if superviseur
+                       display s-plg-proprio-tel
+                       accept s-plg-proprio-tel
+                   end-if
+                   rewrite proprio
+                   if fs-proprio <> '00'
+                       display 'PG-MAJ-PROPRIO - reecriture'
+                           ' proprio.dat impossible'
+                       display 'code retour fichier : ' fs-proprio
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display a-plg-proprio-nontrouve
+               end-if
+               close f-proprio
+           else if mode-appart
+               display s-plg-numappart
+               accept s-numappart
+               move numappart-recherche to Anumappart
+
+               open i-o f-appart
+               if fs-appart <> '00'
+                   display 'PG-MAJ-PROPRIO - ouverture appart.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+
+               read f-appart key is Anumappart
+                   invalid key set enreg-trouve to false
+                   not invalid key set enreg-trouve to true
+               end-read
+
+               if enreg-trouve
+                   display a-plg-appart-actuel
+                   display s-plg-appart-maj
+                   accept s-plg-appart-maj
+                   rewrite appartement
+                   if fs-appart <> '00'
+                       display 'PG-MAJ-PROPRIO - reecriture'
+                           ' appart.dat impossible'
+                       display 'code retour fichier : ' fs-appart
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display a-plg-appart-nontrouve
+               end-if
+               close f-appart
+           end-if
+
+       end program pg-maj-proprio.
