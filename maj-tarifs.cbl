@@ -0,0 +1,146 @@
+       program-id. pg-maj-tarifs.
+
+       file-control.
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access dynamic
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+           select f-histo assign 'tarif-hist.dat'
+           organization line sequential
+           file status fs-histo.
+
+       data division.
+
+       file section.
+       fd f-appart.
+           copy appartement.
+
+       fd f-histo.
+       1 histo-rec.
+           2 h-date pic 9(8).
+           2 h-numappart pic 9999.
+           2 h-ancien-tarifht pic 9999.
+           2 h-nouveau-tarifht pic 9999.
+           2 h-ancien-tarifbs pic 9999.
+           2 h-nouveau-tarifbs pic 9999.
+
+       working-storage section.
+       1 fs-appart pic xx.
+       1 fs-histo pic xx.
+       1 date-jour pic 9(8).
+       1 ancien-tarifht pic 9999.
+       1 ancien-tarifbs pic 9999.
+       1 ville-filtre pic x(20).
+       1 vue-filtre pic x(20).
+       1 type-ajust pic x.
+           88 ajust-pourcent value 'P'.
+           88 ajust-fixe value 'F'.
+       1 valeur-ajust pic s9(3)v99.
+       1 v-fin-appart pic x value 'N'.
+           88 fin-appart value 'O' false 'N'.
+       1 tot-lus pic 9(6) value 0.
+       1 tot-majs pic 9(6) value 0.
+
+       procedure division.
+           display 'PG-MAJ-TARIFS - mise a jour des tarifs appartements'
+           display 'Ville a filtrer (espaces = toutes) : '
+               with no advancing
+           accept ville-filtre
+           display 'Vue a filtrer (espaces = toutes) : '
+               with no advancing
+           accept vue-filtre
+           display 'Type d ajustement (P=pourcentage F=fixe) : '
+               with no advancing
+           accept type-ajust
+           display 'Valeur de l ajustement : ' with no advancing
+           accept valeur-ajust
+
+           accept date-jour from date yyyymmdd
+
+           open i-o f-appart
+           if fs-appart <> '00'
+               display 'PG-MAJ-TARIFS - ouverture appart.dat impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           open extend f-histo
+           if fs-histo <> '00'
+               display 'PG-MAJ-TARIFS - ouverture tarif-hist.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-histo
+               move 1 to return-code
+               stop run
+           end-if
+
+           read f-appart next record at end set fin-appart to true
+           end-read
+           if fs-appart <> '00' and fs-appart <> '10'
+               display 'PG-MAJ-TARIFS - lecture appart.dat impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           perform until fin-appart
+               compute tot-lus = tot-lus + 1
+               if (ville-filtre = spaces or AVille = ville-filtre)
+                   and (vue-filtre = spaces or Avue = vue-filtre)
+                   move AtarifHT to ancien-tarifht
+                   move AtarifBS to ancien-tarifbs
+                   if ajust-pourcent
+                       compute AtarifHT rounded =
+                           AtarifHT + AtarifHT * valeur-ajust / 100
+                       compute AtarifBS rounded =
+                           AtarifBS + AtarifBS * valeur-ajust / 100
+                   else
+                       compute AtarifHT = AtarifHT + valeur-ajust
+                       compute AtarifBS = AtarifBS + valeur-ajust
+                   end-if
+                   rewrite appartement
+                   if fs-appart <> '00'
+                       display 'PG-MAJ-TARIFS - reecriture appart.dat'
+                           ' impossible'
+                       display 'code retour fichier : ' fs-appart
+                       move 1 to return-code
+                       stop run
+                   end-if
+                   compute tot-majs = tot-majs + 1
+
+                   move date-jour to h-date
+                   move Anumappart to h-numappart
+                   move ancien-tarifht to h-ancien-tarifht
+                   move AtarifHT to h-nouveau-tarifht
+                   move ancien-tarifbs to h-ancien-tarifbs
+                   move AtarifBS to h-nouveau-tarifbs
+                   write histo-rec
+                   if fs-histo <> '00'
+                       display 'PG-MAJ-TARIFS - ecriture'
+                           ' tarif-hist.dat impossible'
+                       display 'code retour fichier : ' fs-histo
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-if
+               read f-appart next record at end set fin-appart to true
+               end-read
+               if fs-appart <> '00' and fs-appart <> '10'
+                   display 'PG-MAJ-TARIFS - lecture appart.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+
+           close f-appart
+           close f-histo
+
+           display 'appartements lus     : ' tot-lus
+           display 'appartements majores : ' tot-majs
+
+       end program pg-maj-tarifs.
