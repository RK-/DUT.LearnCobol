@@ -0,0 +1,21 @@
+       $set repository "update on"
+       function-id. masque-telephone.
+
+       working-storage section.
+       1 lg pic 99.
+
+       linkage section.
+       1 tel pic x(20).
+       1 tel-masque pic x(20).
+
+       procedure division using tel returning tel-masque.
+           move spaces to tel-masque
+           compute lg = function length(function trim(tel))
+           if lg > 4
+               move all 'X' to tel-masque(1:lg - 4)
+               move tel(lg - 3:4) to tel-masque(lg - 3:4)
+           else
+               move tel(1:lg) to tel-masque(1:lg)
+           end-if
+           goback.
+       end function masque-telephone.
