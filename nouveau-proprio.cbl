@@ -0,0 +1,191 @@
+       program-id. pg-nouveau-proprio.
+
+       environment division.
+       configuration section.
+       repository.
+           function masque-telephone.
+
+       input-output section.
+       file-control.
+           select f-proprio assign 'proprio.dat'
+           organization indexed
+           access dynamic
+           record key Pnumprop
+           alternate key PCleDup with duplicates
+           file status fs-proprio.
+
+           select f-compteur assign 'proprio-cpt.dat'
+           organization record sequential
+           file status fs-compteur.
+
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access dynamic
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+           select f-appart-compteur assign 'appart-cpt.dat'
+           organization record sequential
+           file status fs-appart-compteur.
+
+       data division.
+
+       file section.
+       fd f-proprio.
+           copy proprio.
+
+       fd f-compteur.
+       1 compteur-rec pic 9999.
+
+       fd f-appart.
+           copy appartement.
+
+       fd f-appart-compteur.
+       1 appart-compteur-rec pic 9999.
+
+       working-storage section.
+       1 fs-proprio pic xx.
+       1 fs-compteur pic xx.
+       1 fs-appart pic xx.
+       1 fs-appart-compteur pic xx.
+       1 prochain-numprop pic 9999 value 1.
+       1 prochain-numappart pic 9999 value 1.
+       1 nb-appart-a-saisir pic 99.
+       1 u pic 99.
+       1 tel-masque pic x(20).
+
+       screen section.
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 2 col 12 'Saisie d''un nouveau proprietaire'.
+       1 s-plg-saisie.
+           2 line 5 col 3 'Nom       : '.
+           2 s-nom line 5 col 15 pic x(20) to PNomProp required.
+           2 line 6 col 3 'Prenom    : '.
+           2 s-prenom line 6 col 15 pic x(20) to PPrenomProp required.
+           2 line 7 col 3 'Ville     : '.
+           2 s-ville line 7 col 15 pic x(20) to PVilleProp required.
+           2 line 8 col 3 'Telephone : '.
+           2 s-tel line 8 col 15 pic x(20) to PTelProp required.
+       1 a-plg-confirm.
+           2 line 11 col 3 'Proprietaire cree, numero : '.
+           2 a-numprop line 11 col 32 pic 9999 from Pnumprop.
+           2 line 12 col 3 'Telephone enregistre : '.
+           2 a-tel line 12 col 27 pic x(20) from tel-masque.
+       1 s-plg-nbappart.
+           2 line 14 col 3 'Nombre d''appartements a saisir : '.
+           2 s-nbappart pic 99 to nb-appart-a-saisir required.
+       1 s-plg-appart.
+           2 blank screen.
+           2 line 2 col 12 'Saisie d''un appartement'.
+           2 line 5 col 3 'Nombre de pieces  : '.
+           2 s-nbpiece line 5 col 25 pic 99 to Anbpiece required.
+           2 line 6 col 3 'Etage             : '.
+           2 s-etage line 6 col 25 pic 99 to AEtage required.
+           2 line 7 col 3 'Nb personnes max  : '.
+           2 s-nbpersmax line 7 col 25 pic 99 to ANbPersMax required.
+           2 line 8 col 3 'Tarif HT          : '.
+           2 s-tarifht line 8 col 25 pic 9999 to AtarifHT required.
+           2 line 9 col 3 'Tarif BS          : '.
+           2 s-tarifbs line 9 col 25 pic 9999 to AtarifBS required.
+           2 line 10 col 3 'Vue               : '.
+           2 s-vue line 10 col 25 pic x(20) to Avue.
+           2 line 11 col 3 'Ville             : '.
+           2 s-ville4 line 11 col 25 pic x(20) to AVille.
+       1 a-plg-appart-confirm.
+           2 line 14 col 3 'Appartement cree, numero : '.
+           2 a-numappart line 14 col 31 pic 9999 from Anumappart.
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-saisie
+           accept s-plg-saisie
+
+           open input f-compteur
+           if fs-compteur = '00'
+               read f-compteur
+                   at end continue
+                   not at end move compteur-rec to prochain-numprop
+               end-read
+               close f-compteur
+           end-if
+
+           open i-o f-proprio
+           if fs-proprio <> '00'
+               display 'PG-NOUVEAU-PROPRIO - ouverture proprio.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-proprio
+               move 1 to return-code
+               stop run
+           end-if
+
+           move prochain-numprop to Pnumprop
+           write proprio
+           if fs-proprio <> '00'
+               display 'PG-NOUVEAU-PROPRIO - ecriture proprio.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-proprio
+               move 1 to return-code
+               stop run
+           end-if
+
+           move function masque-telephone(PTelProp) to tel-masque
+           display a-plg-confirm
+
+           close f-proprio
+
+           compute prochain-numprop = prochain-numprop + 1
+           open output f-compteur
+           move prochain-numprop to compteur-rec
+           write compteur-rec
+           close f-compteur
+
+           open input f-appart-compteur
+           if fs-appart-compteur = '00'
+               read f-appart-compteur
+                   at end continue
+                   not at end
+                       move appart-compteur-rec to prochain-numappart
+               end-read
+               close f-appart-compteur
+           end-if
+
+           open i-o f-appart
+           if fs-appart <> '00'
+               display 'PG-NOUVEAU-PROPRIO - ouverture appart.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           display s-plg-nbappart
+           accept s-nbappart
+
+           perform varying u from 1 by 1 until u > nb-appart-a-saisir
+               display s-plg-appart
+               accept s-plg-appart
+               move Pnumprop to Anumprop
+               move prochain-numappart to Anumappart
+               move 'EUR' to Adevise
+               write appartement
+               if fs-appart <> '00'
+                   display 'PG-NOUVEAU-PROPRIO - ecriture'
+                       ' appart.dat impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+               display a-plg-appart-confirm
+               compute prochain-numappart = prochain-numappart + 1
+           end-perform
+
+           close f-appart
+
+           open output f-appart-compteur
+           move prochain-numappart to appart-compteur-rec
+           write appart-compteur-rec
+           close f-appart-compteur.
+
+       end program pg-nouveau-proprio.
