@@ -0,0 +1,435 @@
+       program-id. pg-occupation.
+
+       file-control.
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access sequential
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+           select f-impression assign 'occupation.lst'
+           organization line sequential
+           file status fs-impression.
+
+       data division.
+
+       file section.
+       fd f-appart.
+           copy appartement.
+
+       fd f-impression.
+       1 ligne-impr pic x(80).
+
+       working-storage section.
+       1 fs-appart pic xx.
+       1 fs-impression pic xx.
+       1 v-mode pic x.
+           88 mode-imprime value 'I' 'i'.
+       1 ligne-tampon pic x(80).
+       1 v-fin-appart pic x value 'N'.
+           88 fin-appart value 'O' false 'N'.
+       1 tot-lus pic 9(6) value 0.
+       1 max-etage pic 99 value 0.
+       1 tbl-etage occurs 100 pic 9(6) value 0.
+       1 e pic 99.
+       1 idx-bracket pic 9.
+       1 tbl-bracket occurs 4 pic 9(6) value 0.
+       1 nb-vues pic 99 value 0.
+       1 tbl-vue occurs 20 times.
+           2 tv-nom pic x(20).
+           2 tv-total pic 9(6) value 0.
+       1 nb-villes pic 99 value 0.
+       1 tbl-ville occurs 20 times.
+           2 tvl-nom pic x(20).
+           2 tvl-total pic 9(6) value 0.
+       1 v pic 99.
+       1 v-trouve-vue pic x.
+           88 vue-trouvee value 'O' false 'N'.
+       1 v-trouve-ville pic x.
+           88 ville-trouvee value 'O' false 'N'.
+       1 date-jour pic 9(8).
+       1 date-jour-edit.
+           2 dj-jour pic 99.
+           2 filler pic x value '/'.
+           2 dj-mois pic 99.
+           2 filler pic x value '/'.
+           2 dj-annee pic 9999.
+
+       procedure division.
+           display 'E)cran ou I)mprimante (occupation.lst) : '
+               with no advancing
+           accept v-mode
+
+           accept date-jour from date yyyymmdd
+           move date-jour(7:2) to dj-jour
+           move date-jour(5:2) to dj-mois
+           move date-jour(1:4) to dj-annee
+
+           open input f-appart
+           if fs-appart <> '00'
+               display 'PG-OCCUPATION - ouverture appart.dat impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           if mode-imprime
+               open output f-impression
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ouverture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if
+
+           read f-appart next record at end set fin-appart to true
+           end-read
+           if fs-appart <> '00' and fs-appart <> '10'
+               display 'PG-OCCUPATION - lecture appart.dat impossible'
+               display 'code retour fichier : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           perform until fin-appart
+               compute tot-lus = tot-lus + 1
+               compute tbl-etage(AEtage + 1) = tbl-etage(AEtage + 1) + 1
+               if AEtage > max-etage
+                   move AEtage to max-etage
+               end-if
+
+               evaluate true
+                   when ANbPersMax <= 2
+                       move 1 to idx-bracket
+                   when ANbPersMax <= 4
+                       move 2 to idx-bracket
+                   when ANbPersMax <= 6
+                       move 3 to idx-bracket
+                   when other
+                       move 4 to idx-bracket
+               end-evaluate
+               add 1 to tbl-bracket(idx-bracket)
+
+               set vue-trouvee to false
+               perform varying v from 1 by 1
+                   until v > nb-vues or vue-trouvee
+                   if tv-nom(v) = Avue
+                       set vue-trouvee to true
+                       add 1 to tv-total(v)
+                   end-if
+               end-perform
+               if not vue-trouvee and nb-vues < 20
+                   compute nb-vues = nb-vues + 1
+                   move Avue to tv-nom(nb-vues)
+                   move 1 to tv-total(nb-vues)
+               end-if
+
+               set ville-trouvee to false
+               perform varying v from 1 by 1
+                   until v > nb-villes or ville-trouvee
+                   if tvl-nom(v) = AVille
+                       set ville-trouvee to true
+                       add 1 to tvl-total(v)
+                   end-if
+               end-perform
+               if not ville-trouvee and nb-villes < 20
+                   compute nb-villes = nb-villes + 1
+                   move AVille to tvl-nom(nb-villes)
+                   move 1 to tvl-total(nb-villes)
+               end-if
+
+               read f-appart next record at end set fin-appart to true
+               end-read
+               if fs-appart <> '00' and fs-appart <> '10'
+                   display 'PG-OCCUPATION - lecture appart.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-appart
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+           close f-appart
+
+           move 'PG-OCCUPATION - repartition des appartements'
+               to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+
+           string 'Date : ' dj-jour '/' dj-mois '/' dj-annee
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+
+           string 'Appartements traites : ' tot-lus
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+
+           move ' ' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           move 'Par etage :' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           perform varying e from 0 by 1 until e > max-etage
+               string '  etage ' e ' : ' tbl-etage(e + 1)
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-OCCUPATION - ecriture'
+                           ' occupation.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+           end-perform
+
+           move ' ' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           move 'Par capacite (NbPersMax) :' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           string '  1 a 2 personnes : ' tbl-bracket(1)
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           string '  3 a 4 personnes : ' tbl-bracket(2)
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           string '  5 a 6 personnes : ' tbl-bracket(3)
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           string '  7 personnes et plus : ' tbl-bracket(4)
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+
+           move ' ' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           move 'Par vue :' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           perform varying v from 1 by 1 until v > nb-vues
+               string '  ' tv-nom(v) ' : ' tv-total(v)
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-OCCUPATION - ecriture'
+                           ' occupation.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+           end-perform
+
+           move ' ' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           move 'Par ville :' to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-OCCUPATION - ecriture occupation.lst'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+           perform varying v from 1 by 1 until v > nb-villes
+               string '  ' tvl-nom(v) ' : ' tvl-total(v)
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-OCCUPATION - ecriture'
+                           ' occupation.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+           end-perform
+
+           if mode-imprime
+               close f-impression
+           end-if.
+
+       end program pg-occupation.
