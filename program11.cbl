@@ -1,29 +1,81 @@
        program-id. pg-inverse-char.
 
-       1 mot pic x(20).
-       1 mot2 pic x(20).
+       data division.
+
+       working-storage section.
+       1 mot pic x(50).
+       1 mot2 pic x(50).
        1 nb1 pic 9(3).
+       1 v-mode pic x.
+           88 mode-mots value 'M' 'm'.
+       1 mots pic x(20) occurs 20 times.
+       1 lg-mot pic 99 occurs 20 times.
+       1 nb-mots pic 99 value 0.
+       1 pos pic 99.
+       1 j pic 9(9).
+       1 i pic 9(9).
+       1 nb2 pic 9(9).
 
        screen section.
        1 a-plg-titre.
            2 blank screen.
            2 line 2 col 15 'Inversion'.
 
+       1 s-plg-mode.
+           2 line 4 col 3 'C)aractere ou M)ots : '.
+           2 s-mode pic x to v-mode.
+
        1 s-plg-mot.
-           2 line 5 col 3 'Entrer le mot a inverser : '.
-           2 s-mot pic x(20) to mot required.
+           2 line 5 col 3 'Entrer le mot ou la phrase a inverser : '.
+           2 s-mot pic x(50) to mot required.
 
        1 s-plg-mot2.
-           2 line 7 col 3 'le mot est : '.
-           2 a-mot2 line 7 col 20 pic x(20) from mot2.
+           2 line 7 col 3 'le resultat est : '.
+           2 a-mot2 line 7 col 20 pic x(50) from mot2.
 
        procedure division.
            display a-plg-titre
+           display s-plg-mode
+           accept s-mode
            display s-plg-mot
            accept s-mot
-           compute nb1 = 0
-           inspect mot tallying nb1 for characters before space
-           move function reverse (mot(1:nb1)) to mot2
+
+           if mode-mots
+               compute nb2 = length of mot
+               compute j = 0
+               perform test after varying i from 1 by 1 until i>nb2
+                   if mot(i:1) <> ' '
+                       compute j = j + 1
+                       if nb-mots + 1 <= 20
+                           move mot(i:1) to mots(nb-mots + 1)(j:1)
+                       end-if
+                   else
+                       if j > 0
+                           compute nb-mots = nb-mots + 1
+                           move j to lg-mot(nb-mots)
+                           compute j = 0
+                       end-if
+                   end-if
+               end-perform
+               if j > 0
+                   compute nb-mots = nb-mots + 1
+                   move j to lg-mot(nb-mots)
+               end-if
+
+               move spaces to mot2
+               compute pos = 1
+               perform test after varying i from 1 by 1
+               until i > nb-mots
+                   move function reverse(mots(i)(1:lg-mot(i)))
+                       to mot2(pos:lg-mot(i))
+                   compute pos = pos + lg-mot(i) + 1
+               end-perform
+           else
+               compute nb1 = 0
+               inspect mot tallying nb1 for characters before space
+               move function reverse (mot(1:nb1)) to mot2
+           end-if
+
            display s-plg-mot2
 
        end program pg-inverse-char.
