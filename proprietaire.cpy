@@ -0,0 +1,16 @@
+       1 Proprietaire.
+           2 NomProp pic x(20).
+           2 PrenomProp pic x(20).
+           2 VilleProp pic x(20).
+           2 TelProp pic x(20).
+           2 NbAppartProp pic 99.
+           2 tab.
+               3 appart occurs 0 to 20 times
+                   depending on NbAppartProp.
+                   4 nbpiece pic 99.
+                   4 Etage pic 99.
+                   4 NbPersMax pic 99.
+                   4 tarifHT pic 9999.
+                   4 tarifBS pic 9999.
+                   4 vue pic x(20).
+                   4 Ville pic x(20).
