@@ -0,0 +1,80 @@
+       program-id. pg-proprio-lookup.
+
+       environment division.
+       configuration section.
+       repository.
+           function masque-telephone.
+
+       input-output section.
+       file-control.
+           select f-proprio assign 'proprio.dat'
+           organization indexed
+           access dynamic
+           record key Pnumprop
+           alternate key PCleDup with duplicates
+           file status fs-proprio.
+
+       data division.
+
+       file section.
+       fd f-proprio.
+           copy proprio.
+
+       working-storage section.
+       1 fs-proprio pic xx.
+       1 numprop-recherche pic 9999.
+       1 tel-masque pic x(20).
+       1 v-trouve pic x value 'N'.
+           88 proprio-trouve value 'O' false 'N'.
+
+       screen section.
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 2 col 15 'Recherche d''un proprietaire'.
+       1 s-plg-numprop.
+           2 line 5 col 3 'Numero du proprietaire : '.
+           2 s-numprop pic 9999 to numprop-recherche required.
+       1 a-plg-fiche.
+           2 line 8 col 1 'Nom       : '.
+           2 line 9 col 1 'Prenom    : '.
+           2 line 10 col 1 'Ville     : '.
+           2 line 11 col 1 'Telephone : '.
+           2 a-nom line 8 col 14 pic x(20) from PNomProp.
+           2 a-prenom line 9 col 14 pic x(20) from PPrenomProp.
+           2 a-ville line 10 col 14 pic x(20) from PVilleProp.
+           2 a-tel line 11 col 14 pic x(20) from tel-masque.
+       1 a-plg-nontrouve.
+           2 line 8 col 1 'Aucun proprietaire avec ce numero.'.
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-numprop
+           accept s-numprop
+           move numprop-recherche to Pnumprop
+
+           open input f-proprio
+           if fs-proprio <> '00'
+               display 'PG-PROPRIO-LOOKUP - ouverture proprio.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-proprio
+               move 1 to return-code
+               stop run
+           end-if
+
+           read f-proprio key is Pnumprop
+               invalid key set proprio-trouve to false
+               not invalid key
+                   set proprio-trouve to true
+                   move function masque-telephone(PTelProp)
+                       to tel-masque
+           end-read
+
+           if proprio-trouve
+               display a-plg-fiche
+           else
+               display a-plg-nontrouve
+           end-if
+
+           close f-proprio
+
+       end program pg-proprio-lookup.
