@@ -0,0 +1,7 @@
+       1 proprio.
+           2 Pnumprop pic 9999.
+           2 PCleDup.
+               3 PNomProp pic x(20).
+               3 PPrenomProp pic x(20).
+               3 PTelProp pic x(20).
+           2 PVilleProp pic x(20).
