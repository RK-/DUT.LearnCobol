@@ -0,0 +1,87 @@
+       program-id. pg-releve-caisse.
+
+       file-control.
+           select f-caisse assign 'caisse.dat'
+           organization record sequential
+           file status fs-caisse.
+
+       data division.
+
+       file section.
+       fd f-caisse.
+       1 caisse-rec.
+           2 c-date pic 9(8).
+           2 c-montant-attendu pic 9(7)v99.
+           2 c-comptes pic 9(5) occurs 15 times.
+
+       working-storage section.
+       copy denominations.
+       1 fs-caisse pic xx.
+       1 v-fin-caisse pic x value 'N'.
+           88 fin-caisse value 'O' false 'N'.
+       1 total-compte pic 9(7)v99.
+       1 ecart pic s9(7)v99.
+       1 k pic 99.
+       1 tot-jours pic 9(5) value 0.
+       1 tot-ecarts pic s9(9)v99 value 0.
+
+       procedure division.
+           open input f-caisse
+           if fs-caisse <> '00'
+               display 'PG-RELEVE-CAISSE - ouverture caisse.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-caisse
+               move 1 to return-code
+               stop run
+           end-if
+
+           read f-caisse next record at end set fin-caisse to true
+           end-read
+           if fs-caisse <> '00' and fs-caisse <> '10'
+               display 'PG-RELEVE-CAISSE - lecture caisse.dat'
+                   ' impossible'
+               display 'code retour fichier : ' fs-caisse
+               move 1 to return-code
+               stop run
+           end-if
+
+           perform until fin-caisse
+               compute tot-jours = tot-jours + 1
+               compute total-compte = 0
+               perform test after varying k from 1 by 1
+               until k > 15
+                   compute total-compte = total-compte
+                       + c-comptes(k) * denom(k)
+               end-perform
+               compute ecart = total-compte - c-montant-attendu
+               compute tot-ecarts = tot-ecarts + ecart
+
+               display 'Caisse du ' c-date
+               display '  montant attendu : ' c-montant-attendu
+               display '  montant compte  : ' total-compte
+               if ecart = 0
+                   display '  caisse juste'
+               else if ecart > 0
+                   display '  excedent        : ' ecart
+               else
+                   display '  manquant        : ' ecart
+               end-if
+
+               read f-caisse next record at end
+                   set fin-caisse to true
+               end-read
+               if fs-caisse <> '00' and fs-caisse <> '10'
+                   display 'PG-RELEVE-CAISSE - lecture caisse.dat'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-caisse
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+           close f-caisse
+
+           display 'PG-RELEVE-CAISSE - TOTAUX DE CONTROLE'
+           display 'jours traites : ' tot-jours
+           display 'ecart cumule  : ' tot-ecarts.
+
+       end program pg-releve-caisse.
