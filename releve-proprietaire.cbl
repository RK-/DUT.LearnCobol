@@ -0,0 +1,356 @@
+       program-id. pg-releve-proprietaire.
+
+       file-control.
+           select f-proprio assign 'proprio.dat'
+           organization indexed
+           access sequential
+           record key Pnumprop
+           file status fs-proprio.
+
+           select f-appart assign 'appart.dat'
+           organization indexed
+           access dynamic
+           record key Anumappart
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+           select f-impression assign 'releve-proprietaire.lst'
+           organization line sequential
+           file status fs-impression.
+
+       data division.
+
+       file section.
+       fd f-proprio.
+           copy proprio.
+
+       fd f-appart.
+           copy appartement.
+
+       fd f-impression.
+       1 ligne-impr pic x(80).
+
+       working-storage section.
+       1 fs-proprio pic xx.
+       1 fs-appart pic xx.
+       1 fs-impression pic xx.
+       1 v-fin-proprio pic x value 'N'.
+           88 fin-proprio value 'O' false 'N'.
+       1 v-fin-appart pic x value 'N'.
+           88 fin-appart value 'O' false 'N'.
+       1 numprop-courant pic 9999.
+       1 tot-proprietaires pic 9(6) value 0.
+       1 tot-lignes pic 9(6) value 0.
+       1 v-mode pic x.
+           88 mode-imprime value 'I' 'i'.
+       1 ligne-tampon pic x(80).
+       1 date-jour pic 9(8).
+       1 date-jour-edit.
+           2 dj-jour pic 99.
+           2 filler pic x value '/'.
+           2 dj-mois pic 99.
+           2 filler pic x value '/'.
+           2 dj-annee pic 9999.
+
+       procedure division.
+           display 'E)cran ou I)mprimante (releve-proprietaire.lst)'
+               ' : ' with no advancing
+           accept v-mode
+
+           accept date-jour from date yyyymmdd
+           move date-jour(7:2) to dj-jour
+           move date-jour(5:2) to dj-mois
+           move date-jour(1:4) to dj-annee
+
+           open input f-proprio
+           open input f-appart
+
+           if fs-proprio <> '00' or fs-appart <> '00'
+               display 'PG-RELEVE-PROPRIETAIRE - erreur ouverture'
+               display '  f-proprio : ' fs-proprio
+               display '  f-appart  : ' fs-appart
+               move 1 to return-code
+               stop run
+           end-if
+
+           if mode-imprime
+               open output f-impression
+               if fs-impression <> '00'
+                   display 'PG-RELEVE-PROPRIETAIRE - ouverture'
+                       ' releve-proprietaire.lst impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if
+
+           read f-proprio next record at end set fin-proprio to true
+           end-read
+           if fs-proprio <> '00' and fs-proprio <> '10'
+               display 'PG-RELEVE-PROPRIETAIRE - lecture'
+                   ' proprio.dat impossible'
+               display 'code retour fichier : ' fs-proprio
+               move 1 to return-code
+               stop run
+           end-if
+           perform until fin-proprio
+               compute tot-proprietaires = tot-proprietaires + 1
+               move '========================================'
+                   to ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               string 'RELEVE PROPRIETAIRE No ' Pnumprop
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               string 'Date     : ' dj-jour '/' dj-mois '/' dj-annee
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               string 'Nom      : ' PNomProp
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               string 'Prenom   : ' PPrenomProp
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               string 'Ville    : ' PVilleProp
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               string 'Telephone: ' PTelProp
+                   delimited by size into ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               move '----------------------------------------'
+                   to ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               move 'Appart  TarifHT TarifBS' to ligne-tampon
+               if mode-imprime
+                   move ligne-tampon to ligne-impr
+                   write ligne-impr
+                   if fs-impression <> '00'
+                       display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                           ' releve-proprietaire.lst impossible'
+                       display 'code retour fichier : ' fs-impression
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   display ligne-tampon
+               end-if
+
+               move Pnumprop to numprop-courant
+               move numprop-courant to Anumprop
+               start f-appart key is >= Anumprop
+                   invalid key set fin-appart to true
+               end-start
+               if not fin-appart
+                   read f-appart next record at end
+                       set fin-appart to true
+                   end-read
+                   if fs-appart <> '00' and fs-appart <> '10'
+                       display 'PG-RELEVE-PROPRIETAIRE - lecture'
+                           ' appart.dat impossible'
+                       display 'code retour fichier : ' fs-appart
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-if
+               perform until fin-appart
+                       or Anumprop <> numprop-courant
+                   string Anumappart '   ' AtarifHT ' ' Adevise
+                       delimited by size
+                       '    ' AtarifBS ' ' Adevise delimited by size
+                       into ligne-tampon
+                   if mode-imprime
+                       move ligne-tampon to ligne-impr
+                       write ligne-impr
+                       if fs-impression <> '00'
+                           display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                               ' releve-proprietaire.lst impossible'
+                           display 'code retour fichier : '
+                               fs-impression
+                           move 1 to return-code
+                           stop run
+                       end-if
+                   else
+                       display ligne-tampon
+                   end-if
+                   compute tot-lignes = tot-lignes + 1
+                   read f-appart next record at end
+                       set fin-appart to true
+                   end-read
+                   if fs-appart <> '00' and fs-appart <> '10'
+                       display 'PG-RELEVE-PROPRIETAIRE - lecture'
+                           ' appart.dat impossible'
+                       display 'code retour fichier : ' fs-appart
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-perform
+               set fin-appart to false
+
+               read f-proprio next record at end
+                   set fin-proprio to true
+               end-read
+               if fs-proprio <> '00' and fs-proprio <> '10'
+                   display 'PG-RELEVE-PROPRIETAIRE - lecture'
+                       ' proprio.dat impossible'
+                   display 'code retour fichier : ' fs-proprio
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+
+           close f-proprio
+           close f-appart
+
+           move '========================================'
+               to ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                       ' releve-proprietaire.lst impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+
+           string 'Proprietaires imprimes : ' tot-proprietaires
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                       ' releve-proprietaire.lst impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+           else
+               display ligne-tampon
+           end-if
+
+           string 'Lignes appartement     : ' tot-lignes
+               delimited by size into ligne-tampon
+           if mode-imprime
+               move ligne-tampon to ligne-impr
+               write ligne-impr
+               if fs-impression <> '00'
+                   display 'PG-RELEVE-PROPRIETAIRE - ecriture'
+                       ' releve-proprietaire.lst impossible'
+                   display 'code retour fichier : ' fs-impression
+                   move 1 to return-code
+                   stop run
+               end-if
+               close f-impression
+           else
+               display ligne-tampon
+           end-if.
+
+       end program pg-releve-proprietaire.
