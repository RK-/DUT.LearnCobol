@@ -1,84 +1,607 @@
        program-id. pg-separfichier.
 
        file-control.
-           select FProprietaire assign 'proprietaire1.dat'
-           organization record sequential.
+           select FProprietaire assign fprop-filename
+           organization record sequential
+           file status fs-FProprietaire.
 
-           select f-proprio assign 'proprio.dat'
+           select f-proprio assign proprio-filename
            organization indexed
-           access random
-           record key Pnumprop.
+           access dynamic
+           record key Pnumprop
+           alternate key PCleDup with duplicates
+           file status fs-proprio.
 
-           select f-appart assign 'appart.dat'
+           select f-appart assign appart-filename
            organization indexed
            access random
            record key Anumappart
-           alternate key Anumprop.
+           alternate key Anumprop with duplicates
+           file status fs-appart.
+
+           select f-rejets assign 'rejets.dat'
+           organization record sequential
+           file status fs-rejets.
+
+           select f-anomalies assign 'anomalies.dat'
+           organization record sequential
+           file status fs-anomalies.
+
+           select f-checkpoint assign 'separfichier.ckp'
+           organization record sequential
+           file status fs-checkpoint.
+
+           select f-generations assign generation-liste-nom
+           organization record sequential
+           file status fs-generations.
+
+           select f-doublons assign 'doublons.dat'
+           organization record sequential
+           file status fs-doublons.
+
+           select f-proprio-actuel assign nom-proprio-courant
+           organization indexed
+           access sequential
+           record key PnumpropX
+           file status fs-proprio-actuel.
+
+           select f-appart-actuel assign nom-appart-courant
+           organization indexed
+           access sequential
+           record key AnumappartX
+           alternate key AnumpropX with duplicates
+           file status fs-appart-actuel.
 
        data division.
 
        file section.
-       fd FProprietaire.
-       1 Proprietaire.
-           2 NomProp pic x(20).
-           2 PrenomProp pic x(20).
-           2 VilleProp pic x(20).
-           2 TelProp pic x(20).
-           2 tab.
-               3 appart occurs 5.
-                   4 nbpiece pic 99.
-                   4 Etage pic 99.
-                   4 NbPersMax pic 99.
-                   4 tarifHT pic 9999.
-                   4 tarifBS pic 9999.
-                   4 vue pic x(20).
-                   4 Ville pic x(20).
+       fd FProprietaire
+           record varying from 82 to 1162 depending on NbAppartProp.
+           copy proprietaire.
 
        fd f-proprio.
-       1 proprio.
-           2 Pnumprop pic 9999.
-           2 PNomProp pic x(20).
-           2 PPrenomProp pic x(20).
-           2 PVilleProp pic x(20).
-           2 PTelProp pic x(20).
+           copy proprio.
 
        fd f-appart.
-       1 appartement.
-           2 Anumprop pic 9999.
-           2 Anumappart pic 9999.
-           2 Anbpiece pic 99.
-           2 AEtage pic 99.
-           2 ANbPersMax pic 99.
-           2 AtarifHT pic 9999.
-           2 AtarifBS pic 9999.
-           2 Avue pic x(20).
-           2 AVille pic x(20).
+           copy appartement.
+
+       fd f-rejets.
+       1 rejet.
+           2 RProprietaire pic x(1162).
+           2 Rmotif pic x(40).
+
+       fd f-anomalies.
+       1 anomalie.
+           2 AnProprietaire pic x(1162).
+           2 AnMotif pic x(40).
+
+       fd f-checkpoint.
+       1 checkpoint-rec.
+           2 ck-nump pic 9999.
+           2 ck-numa pic 9999.
+           2 ck-recs-lus pic 9(6).
+
+       fd f-generations.
+       1 generation-ligne pic x(30).
+
+       fd f-doublons.
+       1 doublon-rec.
+           2 d-nouveau pic 9999.
+           2 d-existant pic 9999.
+           2 d-nom pic x(20).
+           2 d-prenom pic x(20).
+           2 d-tel pic x(20).
+
+       fd f-proprio-actuel.
+           copy proprio
+               replacing ==proprio== by ==proprioX==
+                   ==Pnumprop== by ==PnumpropX==
+                   ==PCleDup== by ==PCleDupX==
+                   ==PNomProp== by ==PNomPropX==
+                   ==PPrenomProp== by ==PPrenomPropX==
+                   ==PTelProp== by ==PTelPropX==
+                   ==PVilleProp== by ==PVillePropX==.
+
+       fd f-appart-actuel.
+           copy appartement
+               replacing ==appartement== by ==appartementX==
+                   ==Anumprop== by ==AnumpropX==
+                   ==Anumappart== by ==AnumappartX==
+                   ==Anbpiece== by ==AnbpieceX==
+                   ==AEtage== by ==AEtageX==
+                   ==ANbPersMax== by ==ANbPersMaxX==
+                   ==AtarifHT== by ==AtarifHTX==
+                   ==AtarifBS== by ==AtarifBSX==
+                   ==Avue== by ==AvueX==
+                   ==AVille== by ==AVilleX==
+                   ==Adevise== by ==AdeviseX==.
 
        working-storage section.
+       1 numprop-existant pic 9999.
+       1 v-proprietaire-duplique pic x value 'N'.
+           88 proprietaire-duplique value 'O' false 'N'.
+       1 tot-doublons pic 9(6) value 0.
+       1 fs-checkpoint pic xx.
+       1 fs-generations pic xx.
+       1 fs-FProprietaire pic xx.
+       1 fs-proprio pic xx.
+       1 fs-appart pic xx.
+       1 fs-rejets pic xx.
+       1 fs-anomalies pic xx.
+       1 fs-doublons pic xx.
+       1 fprop-filename pic x(30) value 'proprietaire1.dat'.
+       1 arg-buffer pic x(30).
+       1 date-jour pic 9(8).
+       1 proprio-filename pic x(30).
+       1 appart-filename pic x(30).
+       1 generation-liste-nom pic x(30) value 'proprio.gen'.
+       1 generations-conservees pic 99 value 7.
+       1 gen-table.
+           2 gen-entry pic x(8) occurs 20.
+       1 gen-count pic 99 value 0.
+       1 k pic 99.
+       1 v-fin-generations pic x value 'N'.
+           88 fin-generations value 'O' false 'N'.
+       1 nom-a-purger pic x(31).
+       1 nom-a-sauvegarder pic x(31).
+       1 nom-proprio-bak pic x(31) value 'proprio.bak'.
+       1 nom-appart-bak pic x(31) value 'appart.bak'.
+       1 nom-proprio-courant pic x(31) value 'proprio.dat'.
+       1 nom-appart-courant pic x(31) value 'appart.dat'.
        1 v-fin-FProprietaire pic x value 'N'.
            88 fin-FProprietaire value 'O' false 'N'.
        1 nump pic 9999 value 1.
        1 numa pic 9999 value 1.
+       1 i pic 99.
+       1 j pic 9(6).
+       1 v-proprietaire-invalide pic x value 'N'.
+           88 proprietaire-invalide value 'O' false 'N'.
+       1 motif-rejet pic x(40).
+       1 v-proprietaire-anomalie pic x value 'N'.
+           88 proprietaire-anomalie value 'O' false 'N'.
+       1 motif-anomalie pic x(40).
+       1 tot-lus pic 9(6) value 0.
+       1 tot-proprio pic 9(6) value 0.
+       1 tot-appart pic 9(6) value 0.
+       1 tot-anomalies pic 9(6) value 0.
+       1 tot-hash-tarifht pic 9(10) value 0.
+       1 recs-a-sauter pic 9(6) value 0.
+       1 ck-frequence pic 9(6) value 500.
+       1 v-reprise pic x value 'N'.
+           88 reprise value 'O' false 'N'.
+       1 fs-proprio-actuel pic xx.
+       1 fs-appart-actuel pic xx.
+       1 v-fin-proprio-actuel pic x value 'N'.
+           88 fin-proprio-actuel value 'O' false 'N'.
+       1 v-fin-appart-actuel pic x value 'N'.
+           88 fin-appart-actuel value 'O' false 'N'.
+       1 max-numprop-existant pic 9999 value 0.
+       1 max-numappart-existant pic 9999 value 0.
+       1 v-nump-fourni pic x value 'N'.
+           88 nump-fourni value 'O' false 'N'.
+       1 v-numa-fourni pic x value 'N'.
+           88 numa-fourni value 'O' false 'N'.
        procedure division.
+           display 1 upon argument-number
+           accept arg-buffer from argument-value
+           if arg-buffer <> spaces
+               move arg-buffer to fprop-filename
+           end-if
+
+           display 2 upon argument-number
+           accept arg-buffer from argument-value
+           if arg-buffer <> spaces
+               move function numval(function trim(arg-buffer))
+                   to nump
+               set nump-fourni to true
+           end-if
+
+           display 3 upon argument-number
+           accept arg-buffer from argument-value
+           if arg-buffer <> spaces
+               move function numval(function trim(arg-buffer))
+                   to numa
+               set numa-fourni to true
+           end-if
+
+           accept date-jour from date yyyymmdd
+           string 'proprio' date-jour '.dat' delimited by size
+               into proprio-filename
+           string 'appart' date-jour '.dat' delimited by size
+               into appart-filename
+
+           open input f-checkpoint
+           if fs-checkpoint = '00'
+               read f-checkpoint
+                   at end continue
+                   not at end
+                       move ck-nump to nump
+                       move ck-numa to numa
+                       move ck-recs-lus to recs-a-sauter
+                       set reprise to true
+               end-read
+               close f-checkpoint
+           end-if
+
+           open input f-generations
+           if fs-generations = '00'
+               perform until fin-generations
+                   read f-generations
+                       at end set fin-generations to true
+                       not at end
+                           compute gen-count = gen-count + 1
+                           move generation-ligne(1:8)
+                               to gen-entry(gen-count)
+                   end-read
+               end-perform
+               close f-generations
+           end-if
+
+           if reprise and gen-count > 0
+               and gen-entry(gen-count) = date-jour
+               continue
+           else
+               if gen-count > 0
+                   string 'proprio' gen-entry(gen-count) '.dat'
+                       delimited by size into nom-a-sauvegarder
+                   call 'CBL_COPY_FILE' using nom-a-sauvegarder
+                       nom-proprio-bak end-call
+                   string 'appart' gen-entry(gen-count) '.dat'
+                       delimited by size into nom-a-sauvegarder
+                   call 'CBL_COPY_FILE' using nom-a-sauvegarder
+                       nom-appart-bak end-call
+               end-if
+
+               if gen-count >= generations-conservees
+                   string 'proprio' gen-entry(1) '.dat'
+                       delimited by size into nom-a-purger
+                   call 'CBL_DELETE_FILE' using nom-a-purger end-call
+                   string 'appart' gen-entry(1) '.dat'
+                       delimited by size into nom-a-purger
+                   call 'CBL_DELETE_FILE' using nom-a-purger end-call
+                   perform varying k from 1 by 1
+                       until k > gen-count - 1
+                       move gen-entry(k + 1) to gen-entry(k)
+                   end-perform
+                   compute gen-count = gen-count - 1
+               end-if
+
+               compute gen-count = gen-count + 1
+               move date-jour to gen-entry(gen-count)
+
+               open output f-generations
+               perform varying k from 1 by 1 until k > gen-count
+                   move gen-entry(k) to generation-ligne
+                   write generation-ligne
+                   if fs-generations <> '00'
+                       display 'PG-SEPARFICHIER - ecriture'
+                           ' proprio.gen impossible'
+                       display 'code retour fichier : '
+                           fs-generations
+                       move 1 to return-code
+                       stop run
+                   end-if
+               end-perform
+               close f-generations
+           end-if
+
            open input FProprietaire
-           open output f-proprio
-           open output f-appart
+           if reprise
+               open i-o f-proprio
+               open i-o f-appart
+           else
+               open output f-proprio
+               close f-proprio
+               open i-o f-proprio
+               open output f-appart
+
+               open input f-proprio-actuel
+               if fs-proprio-actuel = '00'
+                   set fin-proprio-actuel to false
+                   perform test after until fin-proprio-actuel
+                       read f-proprio-actuel next record
+                           at end set fin-proprio-actuel to true
+                       end-read
+                       if not fin-proprio-actuel
+                           move PnumpropX to Pnumprop
+                           move PNomPropX to PNomProp
+                           move PPrenomPropX to PPrenomProp
+                           move PTelPropX to PTelProp
+                           move PVillePropX to PVilleProp
+                           write proprio
+                           if fs-proprio <> '00'
+                               display 'PG-SEPARFICHIER - report'
+                                   ' proprio.dat impossible'
+                               display 'code retour fichier : '
+                                   fs-proprio
+                               move 1 to return-code
+                               stop run
+                           end-if
+                           if PnumpropX > max-numprop-existant
+                               move PnumpropX to max-numprop-existant
+                           end-if
+                       end-if
+                   end-perform
+                   close f-proprio-actuel
+               end-if
+
+               open input f-appart-actuel
+               if fs-appart-actuel = '00'
+                   set fin-appart-actuel to false
+                   perform test after until fin-appart-actuel
+                       read f-appart-actuel next record
+                           at end set fin-appart-actuel to true
+                       end-read
+                       if not fin-appart-actuel
+                           move AnumpropX to Anumprop
+                           move AnumappartX to Anumappart
+                           move AnbpieceX to Anbpiece
+                           move AEtageX to AEtage
+                           move ANbPersMaxX to ANbPersMax
+                           move AtarifHTX to AtarifHT
+                           move AtarifBSX to AtarifBS
+                           move AvueX to Avue
+                           move AVilleX to AVille
+                           move AdeviseX to Adevise
+                           write appartement
+                           if fs-appart <> '00'
+                               display 'PG-SEPARFICHIER - report'
+                                   ' appart.dat impossible'
+                               display 'code retour fichier : '
+                                   fs-appart
+                               move 1 to return-code
+                               stop run
+                           end-if
+                           if AnumappartX > max-numappart-existant
+                               move AnumappartX
+                                   to max-numappart-existant
+                           end-if
+                       end-if
+                   end-perform
+                   close f-appart-actuel
+               end-if
+
+               if not nump-fourni
+                   compute nump = max-numprop-existant + 1
+               end-if
+               if not numa-fourni
+                   compute numa = max-numappart-existant + 1
+               end-if
+           end-if
+           open output f-rejets
+           open output f-anomalies
+           open output f-doublons
+
+           if fs-FProprietaire <> '00' or fs-proprio <> '00'
+               or fs-appart <> '00' or fs-rejets <> '00'
+               or fs-anomalies <> '00' or fs-doublons <> '00'
+               display 'PG-SEPARFICHIER - erreur a l''ouverture'
+               display '  FProprietaire : ' fs-FProprietaire
+               display '  f-proprio     : ' fs-proprio
+               display '  f-appart      : ' fs-appart
+               display '  f-rejets      : ' fs-rejets
+               display '  f-anomalies   : ' fs-anomalies
+               display '  f-doublons    : ' fs-doublons
+               move 1 to return-code
+               stop run
+           end-if
+
            read FProprietaire end set fin-FProprietaire to true
            end-read
+           if fs-FProprietaire <> '00' and fs-FProprietaire <> '10'
+               display 'PG-SEPARFICHIER - lecture FProprietaire'
+                   ' impossible'
+               display 'code retour fichier : ' fs-FProprietaire
+               move 1 to return-code
+               stop run
+           end-if
+           perform varying j from 1 by 1
+               until j > recs-a-sauter or fin-FProprietaire
+               read FProprietaire end set fin-FProprietaire to true
+               end-read
+               if fs-FProprietaire <> '00' and fs-FProprietaire <> '10'
+                   display 'PG-SEPARFICHIER - lecture FProprietaire'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-FProprietaire
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-perform
+
            perform until fin-FProprietaire
-               move nump to PnumProp
-               move NomProp to PNomProp
-               move PrenomProp to PPrenomProp
-               move VilleProp to PVilleProp
-               move TelProp to PTelProp
-               write proprio
+               compute tot-lus = tot-lus + 1
+               set proprietaire-anomalie to false
+               move spaces to motif-anomalie
+               if NbAppartProp is not numeric
+                   set proprietaire-anomalie to true
+                   move 'NbAppartProp non numerique' to motif-anomalie
+               else
+                   perform varying i from 1 by 1
+                       until i > NbAppartProp or proprietaire-anomalie
+                       if nbpiece(i) is not numeric
+                           or Etage(i) is not numeric
+                           or NbPersMax(i) is not numeric
+                           or tarifHT(i) is not numeric
+                           or tarifBS(i) is not numeric
+                           set proprietaire-anomalie to true
+                           move 'donnees appart non numeriques'
+                               to motif-anomalie
+                       end-if
+                   end-perform
+               end-if
+
+               set proprietaire-invalide to false
+               move spaces to motif-rejet
+               if not proprietaire-anomalie
+                   if NomProp = spaces
+                       set proprietaire-invalide to true
+                       move 'NomProp manquant' to motif-rejet
+                   else if PrenomProp = spaces
+                       set proprietaire-invalide to true
+                       move 'PrenomProp manquant' to motif-rejet
+                   else if TelProp = spaces
+                       set proprietaire-invalide to true
+                       move 'TelProp manquant' to motif-rejet
+                   end-if
+               end-if
+
+               if proprietaire-anomalie
+                   move Proprietaire to AnProprietaire
+                   move motif-anomalie to AnMotif
+                   write anomalie
+                   if fs-anomalies <> '00'
+                       display 'PG-SEPARFICHIER - ecriture'
+                           ' anomalies.dat impossible'
+                       display 'code retour fichier : ' fs-anomalies
+                       move 1 to return-code
+                       stop run
+                   end-if
+                   compute tot-anomalies = tot-anomalies + 1
+               else if proprietaire-invalide
+                   move Proprietaire to RProprietaire
+                   move motif-rejet to Rmotif
+                   write rejet
+                   if fs-rejets <> '00'
+                       display 'PG-SEPARFICHIER - ecriture rejets.dat'
+                           ' impossible'
+                       display 'code retour fichier : ' fs-rejets
+                       move 1 to return-code
+                       stop run
+                   end-if
+               else
+                   set proprietaire-duplique to false
+                   move NomProp to PNomProp
+                   move PrenomProp to PPrenomProp
+                   move TelProp to PTelProp
+                   read f-proprio key is PCleDup
+                       invalid key continue
+                       not invalid key
+                           move Pnumprop to numprop-existant
+                           set proprietaire-duplique to true
+                   end-read
+                   if fs-proprio <> '00' and fs-proprio <> '23'
+                       display 'PG-SEPARFICHIER - lecture proprio.dat'
+                           ' impossible'
+                       display 'code retour fichier : ' fs-proprio
+                       move 1 to return-code
+                       stop run
+                   end-if
+
+                   move nump to PnumProp
+                   move NomProp to PNomProp
+                   move PrenomProp to PPrenomProp
+                   move VilleProp to PVilleProp
+                   move TelProp to PTelProp
+                   write proprio
+                   if fs-proprio <> '00'
+                       display 'PG-SEPARFICHIER - ecriture proprio.dat'
+                           ' impossible'
+                       display 'code retour fichier : ' fs-proprio
+                       move 1 to return-code
+                       stop run
+                   end-if
+                   compute tot-proprio = tot-proprio + 1
+
+                   if proprietaire-duplique
+                       move nump to d-nouveau
+                       move numprop-existant to d-existant
+                       move NomProp to d-nom
+                       move PrenomProp to d-prenom
+                       move TelProp to d-tel
+                       write doublon-rec
+                       if fs-doublons <> '00'
+                           display 'PG-SEPARFICHIER - ecriture'
+                               ' doublons.dat impossible'
+                           display 'code retour fichier : '
+                               fs-doublons
+                           move 1 to return-code
+                           stop run
+                       end-if
+                       compute tot-doublons = tot-doublons + 1
+                   end-if
+
+                   perform varying i from 1 by 1
+                       until i > NbAppartProp
+                       if nbpiece(i) <> 0 or NbPersMax(i) <> 0
+                           move nump to Anumprop
+                           move numa to Anumappart
+                           move nbpiece(i) to Anbpiece
+                           move Etage(i) to AEtage
+                           move NbPersMax(i) to ANbPersMax
+                           move tarifHT(i) to AtarifHT
+                           move tarifBS(i) to AtarifBS
+                           move vue(i) to Avue
+                           move Ville(i) to AVille
+                           move 'EUR' to Adevise
+                           write appartement
+                           if fs-appart <> '00'
+                               display 'PG-SEPARFICHIER - ecriture'
+                                   ' appart.dat impossible'
+                               display 'code retour fichier : '
+                                   fs-appart
+                               move 1 to return-code
+                               stop run
+                           end-if
+                           compute numa = numa + 1
+                           compute tot-appart = tot-appart + 1
+                           compute tot-hash-tarifht = tot-hash-tarifht
+                               + tarifHT(i)
+                       end-if
+                   end-perform
+
+                   compute nump = nump + 1
+               end-if
+
+               if function mod(tot-lus, ck-frequence) = 0
+                   open output f-checkpoint
+                   move nump to ck-nump
+                   move numa to ck-numa
+                   compute ck-recs-lus = recs-a-sauter + tot-lus
+                   write checkpoint-rec
+                   if fs-checkpoint <> '00'
+                       display 'PG-SEPARFICHIER - ecriture'
+                           ' separfichier.ckp impossible'
+                       display 'code retour fichier : ' fs-checkpoint
+                       move 1 to return-code
+                       stop run
+                   end-if
+                   close f-checkpoint
+               end-if
+
                read FProprietaire end set fin-FProprietaire to true
                end-read
-               compute nump = nump + 1
+               if fs-FProprietaire <> '00' and fs-FProprietaire <> '10'
+                   display 'PG-SEPARFICHIER - lecture FProprietaire'
+                       ' impossible'
+                   display 'code retour fichier : ' fs-FProprietaire
+                   move 1 to return-code
+                   stop run
+               end-if
 
            end-perform
            close FProprietaire
            close f-proprio
            close f-appart
+           close f-rejets
+           close f-anomalies
+           close f-doublons
+
+           call 'CBL_COPY_FILE' using proprio-filename
+               nom-proprio-courant end-call
+           call 'CBL_COPY_FILE' using appart-filename
+               nom-appart-courant end-call
+
+           open output f-checkpoint
+           close f-checkpoint
+
+           display 'PG-SEPARFICHIER - TOTAUX DE CONTROLE'
+           display 'fichier proprio genere : ' proprio-filename
+           display 'fichier appart genere  : ' appart-filename
+           display 'FProprietaire lus      : ' tot-lus
+           display 'proprio ecrits         : ' tot-proprio
+           display 'appartement ecrits     : ' tot-appart
+           display 'doublons potentiels    : ' tot-doublons
+           display 'anomalies detectees    : ' tot-anomalies
+           display 'total de controle tarifHT : ' tot-hash-tarifht
 
        end program pg-separfichier.
